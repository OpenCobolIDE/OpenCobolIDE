@@ -0,0 +1,19 @@
+      *
+       01  txn-record.
+           05  txn-rec-type           pic x(01).
+               88  txn-is-header          value 'H'.
+               88  txn-is-detail          value 'D'.
+               88  txn-is-trailer         value 'T'.
+           05  txn-header-area.
+               10  txn-hdr-batch-id       pic x(06).
+               10  txn-hdr-run-date       pic 9(08).
+               10  txn-hdr-filler         pic x(65).
+           05  txn-detail-area redefines txn-header-area.
+               10  txn-det-acct-no        pic x(10).
+               10  txn-det-amount         pic s9(07)v99 comp-3.
+               10  txn-det-code           pic x(04).
+               10  txn-det-filler         pic x(60).
+           05  txn-trailer-area redefines txn-header-area.
+               10  txn-trl-record-count   pic 9(07).
+               10  txn-trl-control-total  pic s9(09)v99 comp-3.
+               10  txn-trl-filler         pic x(66).
