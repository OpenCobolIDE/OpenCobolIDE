@@ -20,5 +20,4 @@
       *
        78  myexp-1                     value 'save record and go back to
       -                                      ' the main menu'.
-       78  myconst-1                   value 'Main'.
-       78  myconst-2                   value 'Cancel'.
+       COPY "menu-actions.cpy".
