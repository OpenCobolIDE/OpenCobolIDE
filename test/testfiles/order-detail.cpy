@@ -0,0 +1,13 @@
+      *
+       01  order-record.
+           05  ord-header.
+               10  ord-number         pic x(08).
+               10  ord-cust-id        pic x(06).
+               10  ord-order-date     pic 9(08).
+               10  ord-line-count     pic 9(03).
+                   88  ord-no-lines       value 0.
+           05  ord-detail-table occurs 20 times.
+               10  ord-line-item      pic x(12).
+               10  ord-line-qty       pic 9(05).
+               10  ord-line-price     pic 9(05)v99 comp-3.
+               10  ord-line-amount    pic 9(07)v99 comp-3.
