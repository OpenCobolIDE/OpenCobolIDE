@@ -0,0 +1,3 @@
+      *
+       78  myconst-1                   value 'Main'.
+       78  myconst-2                   value 'Cancel'.
