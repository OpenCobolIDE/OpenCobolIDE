@@ -0,0 +1,483 @@
+      *> ***************************************************************
+      *> ** Program:  STRMDRV.cbl                                     **
+      *> ** Author:   Gary L. Cutler                                  **
+      *> **           CutlerGL@gmail.com                              **
+      *> **                                                           **
+      *> ** STRMDRV is a parameter-driven batch driver built on the   **
+      *> ** STREAMIO subroutine.  Routine file-shuffling jobs - copy  **
+      *> ** this file, filter these records, split this file into    **
+      *> ** two - are described on a control file instead of being   **
+      *> ** given their own one-off program.                         **
+      *> **                                                           **
+      *> ** Parameter (via ACCEPT FROM COMMAND-LINE):                 **
+      *> **    the name of the control file to read.                 **
+      *> **                                                           **
+      *> ** The control file holds one directive per line, space-    **
+      *> ** separated, blank lines and lines starting with "*" are   **
+      *> ** ignored as comments:                                     **
+      *> **                                                           **
+      *> **    INPUT  filename [delim [codepage]]                    **
+      *> **    OUTPUT filename [delim [codepage                      **
+      *> **           [cond-start cond-length cond-value]]]          **
+      *> **                                                           **
+      *> ** delim is U or W (defaults to U); codepage defaults to    **
+      *> ** ASCII.  Exactly one INPUT line is required.  Each OUTPUT  **
+      *> ** line with no condition gets a copy of every input record **
+      *> ** - that's the plain file-copy case.  An OUTPUT line that   **
+      *> ** gives a condition only gets the records whose bytes      **
+      *> ** cond-start thru cond-start+cond-length-1 equal cond-     **
+      *> ** value - that's the filter case.  Two OUTPUT lines with   **
+      *> ** complementary conditions is how a file gets split in two. **
+      *> **                                                           **
+      *> ** All files are opened Streamio-FUNC-OPEN/READ-Delimited/  **
+      *> ** WRITE-Delimited, same as every other STREAMIO caller; a  **
+      *> ** single shared control block is used throughout, with     **
+      *> ** each open handle's value saved off into this program's   **
+      *> ** own handle table between calls.  As with STRMCMP, the    **
+      *> ** one and only call to STREAMIOError is deferred to the    **
+      *> ** very end of the run, after every other STREAMIO call has **
+      *> ** already been made - calling it any earlier and then      **
+      *> ** calling STREAMIO again afterward hangs this platform's   **
+      *> ** runtime.                                                 **
+      *> **                                                           **
+      *> ** Modification History:                                     **
+      *> ** Date       Init  Description                              **
+      *> ** ---------- ----  --------------------------------------- **
+      *> ** 2026-08-09  GLC  Original.                                **
+      *> ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRMDRV.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  Drv-Parm                             PIC X(256).
+       01  Drv-Control-Filename                 PIC X(256).
+       01  Drv-Control-Handle                   PIC X(4) COMP-X.
+
+       01  Drv-Line                             PIC X(256).
+       01  Drv-Verb                             PIC X(10).
+       01  Drv-Tok-Filename                     PIC X(256).
+       01  Drv-Tok-Delim                        PIC X(10).
+       01  Drv-Tok-Codepage                     PIC X(10).
+       01  Drv-Tok-Cond-Start                   PIC X(05).
+       01  Drv-Tok-Cond-Length                  PIC X(05).
+       01  Drv-Tok-Cond-Value                   PIC X(80).
+
+       01  Drv-Control-Eof-Sw                   PIC X(1) VALUE 'N'.
+           88 Drv-Control-Eof                   VALUE 'Y'.
+
+       01  Drv-Input-Filename                   PIC X(256) VALUE SPACES.
+       01  Drv-Input-Delim                      PIC X(1) VALUE 'U'.
+       01  Drv-Input-Codepage                   PIC X(10) VALUE
+                                                 'ASCII'.
+       01  Drv-Input-Handle                     PIC X(4) COMP-X.
+       01  Drv-Input-Specified-Sw               PIC X(1) VALUE 'N'.
+           88 Drv-Input-Specified                VALUE 'Y'.
+       01  Drv-No-Input-Sw                      PIC X(1) VALUE 'N'.
+           88 Drv-No-Input                       VALUE 'Y'.
+       01  Drv-Input-Open-Ok-Sw                 PIC X(1) VALUE 'N'.
+           88 Drv-Input-Open-Ok                  VALUE 'Y'.
+       01  Drv-Input-Rec                        PIC X(32767)
+                                                 VALUE SPACES.
+       01  Drv-Input-Eof-Sw                     PIC X(1) VALUE 'N'.
+           88 Drv-Input-Eof                      VALUE 'Y'.
+       01  Drv-Read-Count                       PIC 9(07) VALUE 0.
+
+       01  Drv-Max-Outputs                      PIC 9(02) VALUE 10.
+       01  Drv-Output-Count                     PIC 9(02) VALUE 0.
+       01  Drv-Output-Table.
+           05 Drv-Output-Entry OCCURS 10 TIMES.
+              10 Drv-Out-Filename               PIC X(256).
+              10 Drv-Out-Delim                  PIC X(1).
+              10 Drv-Out-Codepage               PIC X(10).
+              10 Drv-Out-Handle                 PIC X(4) COMP-X.
+              10 Drv-Out-Open-Ok-Sw             PIC X(1) VALUE 'N'.
+                 88 Drv-Out-Open-Ok             VALUE 'Y'.
+              10 Drv-Out-Cond-Start             PIC 9(05).
+              10 Drv-Out-Cond-Length            PIC 9(05).
+              10 Drv-Out-Cond-Value             PIC X(80).
+              10 Drv-Out-Has-Cond-Sw            PIC X(1).
+                 88 Drv-Out-Has-Cond            VALUE 'Y'.
+              10 Drv-Out-Write-Count            PIC 9(07) VALUE 0.
+       01  Drv-Sub                              PIC 9(02).
+
+      *> ---------------------------------------------------------------
+      *> The context of the first real I/O error hit this run, held
+      *> here until 9000-Report-Deferred-Error calls STREAMIOError
+      *> with it as the very last thing this program does.
+      *> ---------------------------------------------------------------
+       01  Drv-Err-Sw                           PIC X(1) VALUE 'N'.
+           88 Drv-Abort-Error                    VALUE 'Y'.
+       01  Drv-Err-Filename                     PIC X(256).
+       01  Drv-Err-Function                     PIC X(2).
+       01  Drv-Err-Mode                         PIC X(1).
+       01  Drv-Err-Delimiter-Mode               PIC X(1).
+       01  Drv-Err-Offset                       PIC X(8) COMP-X.
+       01  Drv-Err-Return-Code                  USAGE BINARY-LONG.
+       01  Drv-Err-Severity                     PIC X(1).
+       01  Drv-Err-Calling-Program              PIC X(8).
+
+       COPY "STREAMIOcb.cpy".
+       COPY "STREAMIORec.cpy".
+       COPY "STREAMIOErrWS.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-Mainline.
+           PERFORM 1000-Initialize THRU 1000-Exit
+           PERFORM 2000-Open-Control THRU 2000-Exit
+           IF SCB-Return-Code = 0
+              PERFORM 3000-Scan-Control THRU 3000-Exit
+                 UNTIL Drv-Control-Eof
+              PERFORM 4000-Close-Control THRU 4000-Exit
+           END-IF
+           IF NOT Drv-Abort-Error AND NOT Drv-No-Input
+              PERFORM 5000-Open-Data-Files THRU 5000-Exit
+              IF NOT Drv-Abort-Error
+                 PERFORM 6100-Read-Input-Record THRU 6100-Exit
+                 PERFORM 6000-Process-One-Record THRU 6000-Exit
+                    UNTIL Drv-Input-Eof
+              END-IF
+              PERFORM 7000-Close-Data-Files THRU 7000-Exit
+           END-IF
+           PERFORM 8000-Print-Summary THRU 8000-Exit
+           PERFORM 9000-Report-Deferred-Error THRU 9000-Exit
+           GOBACK
+           .
+
+      *> ---------------------------------------------------------------
+      *> 1000-Initialize.
+      *> ---------------------------------------------------------------
+       1000-Initialize.
+           ACCEPT Drv-Parm FROM COMMAND-LINE
+           MOVE Drv-Parm TO Drv-Control-Filename
+           MOVE 'STRMDRV' TO SCB-Calling-Program
+           MOVE 'Y' TO SCB-Abend-On-Error
+           .
+       1000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 2000-Open-Control.
+      *> ---------------------------------------------------------------
+       2000-Open-Control.
+           MOVE Drv-Control-Filename TO SCB-Filename
+           MOVE 'I' TO SCB-Mode
+           MOVE 'O ' TO SCB-Function
+           MOVE 'U' TO SCB-Delimiter-Mode
+           MOVE 'ASCII' TO SCB-Codepage
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code NOT = 0
+              PERFORM 9500-Save-Error-Context THRU 9500-Exit
+           ELSE
+              MOVE SCB-Handle TO Drv-Control-Handle
+           END-IF
+           .
+       2000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3000-Scan-Control - read one control line and dispatch it.
+      *> Blank lines and "*" comment lines are ignored.
+      *> ---------------------------------------------------------------
+       3000-Scan-Control.
+           MOVE Drv-Control-Handle TO SCB-Handle
+           MOVE 'RD' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code NOT = 0
+              MOVE 'Y' TO Drv-Control-Eof-Sw
+           ELSE
+              MOVE Streamio-Record-Data(1:256) TO Drv-Line
+              IF Drv-Line NOT = SPACES AND Drv-Line(1:1) NOT = '*'
+                 PERFORM 3100-Parse-Control-Line THRU 3100-Exit
+              END-IF
+           END-IF
+           .
+       3000-Exit.
+           EXIT.
+
+       3100-Parse-Control-Line.
+           MOVE SPACES TO Drv-Verb Drv-Tok-Filename Drv-Tok-Delim
+                          Drv-Tok-Codepage Drv-Tok-Cond-Start
+                          Drv-Tok-Cond-Length Drv-Tok-Cond-Value
+           UNSTRING Drv-Line DELIMITED BY ALL SPACE
+               INTO Drv-Verb, Drv-Tok-Filename, Drv-Tok-Delim,
+                    Drv-Tok-Codepage, Drv-Tok-Cond-Start,
+                    Drv-Tok-Cond-Length, Drv-Tok-Cond-Value
+           END-UNSTRING
+           EVALUATE Drv-Verb
+              WHEN 'INPUT'
+                 PERFORM 3200-Store-Input-Spec THRU 3200-Exit
+              WHEN 'OUTPUT'
+                 PERFORM 3300-Store-Output-Spec THRU 3300-Exit
+              WHEN OTHER
+                 DISPLAY "STRMDRV: IGNORING UNKNOWN DIRECTIVE: "
+                         FUNCTION TRIM(Drv-Line, TRAILING)
+           END-EVALUATE
+           .
+       3100-Exit.
+           EXIT.
+
+       3200-Store-Input-Spec.
+           MOVE Drv-Tok-Filename TO Drv-Input-Filename
+           IF Drv-Tok-Delim NOT = SPACES
+              MOVE Drv-Tok-Delim(1:1) TO Drv-Input-Delim
+           END-IF
+           IF Drv-Tok-Codepage NOT = SPACES
+              MOVE Drv-Tok-Codepage TO Drv-Input-Codepage
+           END-IF
+           MOVE 'Y' TO Drv-Input-Specified-Sw
+           .
+       3200-Exit.
+           EXIT.
+
+       3300-Store-Output-Spec.
+           IF Drv-Output-Count < Drv-Max-Outputs
+              ADD 1 TO Drv-Output-Count
+              MOVE Drv-Tok-Filename TO
+                 Drv-Out-Filename(Drv-Output-Count)
+              MOVE 'U' TO Drv-Out-Delim(Drv-Output-Count)
+              IF Drv-Tok-Delim NOT = SPACES
+                 MOVE Drv-Tok-Delim(1:1) TO
+                    Drv-Out-Delim(Drv-Output-Count)
+              END-IF
+              MOVE 'ASCII' TO Drv-Out-Codepage(Drv-Output-Count)
+              IF Drv-Tok-Codepage NOT = SPACES
+                 MOVE Drv-Tok-Codepage TO
+                    Drv-Out-Codepage(Drv-Output-Count)
+              END-IF
+              IF Drv-Tok-Cond-Start NOT = SPACES
+                 COMPUTE Drv-Out-Cond-Start(Drv-Output-Count) =
+                    FUNCTION NUMVAL(Drv-Tok-Cond-Start)
+                 COMPUTE Drv-Out-Cond-Length(Drv-Output-Count) =
+                    FUNCTION NUMVAL(Drv-Tok-Cond-Length)
+                 MOVE Drv-Tok-Cond-Value TO
+                    Drv-Out-Cond-Value(Drv-Output-Count)
+                 MOVE 'Y' TO Drv-Out-Has-Cond-Sw(Drv-Output-Count)
+              END-IF
+           ELSE
+              DISPLAY "STRMDRV: TOO MANY OUTPUT DIRECTIVES, IGNORED: "
+                      FUNCTION TRIM(Drv-Tok-Filename, TRAILING)
+           END-IF
+           .
+       3300-Exit.
+           EXIT.
+
+       4000-Close-Control.
+           MOVE Drv-Control-Handle TO SCB-Handle
+           MOVE 'C ' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF NOT Drv-Input-Specified
+              DISPLAY "STRMDRV: NO INPUT DIRECTIVE IN CONTROL FILE"
+              MOVE 'Y' TO Drv-No-Input-Sw
+           END-IF
+           .
+       4000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 5000-Open-Data-Files - open the one input and every output
+      *> the control file asked for.  A handle that fails to open is
+      *> simply left marked not-open, so 6210/7000 skip it rather than
+      *> aborting the whole run over one bad output.
+      *> ---------------------------------------------------------------
+       5000-Open-Data-Files.
+           MOVE Drv-Input-Filename TO SCB-Filename
+           MOVE 'I' TO SCB-Mode
+           MOVE 'O ' TO SCB-Function
+           MOVE Drv-Input-Delim TO SCB-Delimiter-Mode
+           MOVE Drv-Input-Codepage TO SCB-Codepage
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code = 0
+              MOVE SCB-Handle TO Drv-Input-Handle
+              MOVE 'Y' TO Drv-Input-Open-Ok-Sw
+           ELSE
+              PERFORM 9500-Save-Error-Context THRU 9500-Exit
+           END-IF
+
+           MOVE 0 TO Drv-Sub
+           PERFORM 5100-Open-One-Output THRU 5100-Exit
+              VARYING Drv-Sub FROM 1 BY 1
+              UNTIL Drv-Sub > Drv-Output-Count
+           .
+       5000-Exit.
+           EXIT.
+
+       5100-Open-One-Output.
+           MOVE Drv-Out-Filename(Drv-Sub) TO SCB-Filename
+           MOVE 'O' TO SCB-Mode
+           MOVE 'O ' TO SCB-Function
+           MOVE Drv-Out-Delim(Drv-Sub) TO SCB-Delimiter-Mode
+           MOVE Drv-Out-Codepage(Drv-Sub) TO SCB-Codepage
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code = 0
+              MOVE SCB-Handle TO Drv-Out-Handle(Drv-Sub)
+              MOVE 'Y' TO Drv-Out-Open-Ok-Sw(Drv-Sub)
+           ELSE
+              PERFORM 9500-Save-Error-Context THRU 9500-Exit
+           END-IF
+           .
+       5100-Exit.
+           EXIT.
+
+       6000-Process-One-Record.
+           PERFORM 6200-Write-To-Matching-Outputs THRU 6200-Exit
+           PERFORM 6100-Read-Input-Record THRU 6100-Exit
+           .
+       6000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 6100-Read-Input-Record.
+      *> ---------------------------------------------------------------
+       6100-Read-Input-Record.
+           IF NOT Drv-Input-Open-Ok
+              MOVE 'Y' TO Drv-Input-Eof-Sw
+           ELSE
+              MOVE Drv-Input-Handle TO SCB-Handle
+              MOVE 'RD' TO SCB-Function
+              CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+              EVALUATE TRUE
+                 WHEN SCB-Return-Code = 0
+                    MOVE Streamio-Record-Data TO Drv-Input-Rec
+                    ADD 1 TO Drv-Read-Count
+                 WHEN SCB-Return-Code = 10
+                    MOVE 'Y' TO Drv-Input-Eof-Sw
+                 WHEN OTHER
+                    PERFORM 9500-Save-Error-Context THRU 9500-Exit
+                    MOVE 'Y' TO Drv-Input-Eof-Sw
+              END-EVALUATE
+           END-IF
+           .
+       6100-Exit.
+           EXIT.
+
+       6200-Write-To-Matching-Outputs.
+           MOVE 0 TO Drv-Sub
+           PERFORM 6210-Write-One-Output THRU 6210-Exit
+              VARYING Drv-Sub FROM 1 BY 1
+              UNTIL Drv-Sub > Drv-Output-Count
+           .
+       6200-Exit.
+           EXIT.
+
+       6210-Write-One-Output.
+           IF Drv-Out-Open-Ok(Drv-Sub)
+              AND (NOT Drv-Out-Has-Cond(Drv-Sub)
+                   OR Drv-Input-Rec(Drv-Out-Cond-Start(Drv-Sub):
+                                    Drv-Out-Cond-Length(Drv-Sub)) =
+                      Drv-Out-Cond-Value(Drv-Sub)
+                         (1:Drv-Out-Cond-Length(Drv-Sub)))
+              MOVE Drv-Out-Handle(Drv-Sub) TO SCB-Handle
+              MOVE 'WD' TO SCB-Function
+              MOVE Drv-Input-Rec TO Streamio-Record-Data
+              CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+              IF SCB-Return-Code = 0
+                 ADD 1 TO Drv-Out-Write-Count(Drv-Sub)
+              ELSE
+                 PERFORM 9500-Save-Error-Context THRU 9500-Exit
+              END-IF
+           END-IF
+           .
+       6210-Exit.
+           EXIT.
+
+       7000-Close-Data-Files.
+           IF Drv-Input-Open-Ok
+              MOVE Drv-Input-Handle TO SCB-Handle
+              MOVE 'C ' TO SCB-Function
+              CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           END-IF
+           MOVE 0 TO Drv-Sub
+           PERFORM 7100-Close-One-Output THRU 7100-Exit
+              VARYING Drv-Sub FROM 1 BY 1
+              UNTIL Drv-Sub > Drv-Output-Count
+           .
+       7000-Exit.
+           EXIT.
+
+       7100-Close-One-Output.
+           IF Drv-Out-Open-Ok(Drv-Sub)
+              MOVE Drv-Out-Handle(Drv-Sub) TO SCB-Handle
+              MOVE 'C ' TO SCB-Function
+              CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           END-IF
+           .
+       7100-Exit.
+           EXIT.
+
+       8000-Print-Summary.
+           DISPLAY "STREAMIO BATCH DRIVER SUMMARY"
+           DISPLAY "CONTROL FILE: "
+                   FUNCTION TRIM(Drv-Control-Filename, TRAILING)
+           DISPLAY "INPUT FILE:   "
+                   FUNCTION TRIM(Drv-Input-Filename, TRAILING)
+           DISPLAY "RECORDS READ: " Drv-Read-Count
+           DISPLAY " "
+           MOVE 0 TO Drv-Sub
+           PERFORM 8100-Print-Output-Line THRU 8100-Exit
+              VARYING Drv-Sub FROM 1 BY 1
+              UNTIL Drv-Sub > Drv-Output-Count
+           IF Drv-No-Input
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+       8000-Exit.
+           EXIT.
+
+       8100-Print-Output-Line.
+           DISPLAY "OUTPUT: " FUNCTION TRIM(
+                   Drv-Out-Filename(Drv-Sub), TRAILING)
+                   "  WRITTEN: " Drv-Out-Write-Count(Drv-Sub)
+           .
+       8100-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 9500-Save-Error-Context - remember the first real I/O error
+      *> this run, for 9000-Report-Deferred-Error to act on once every
+      *> other STREAMIO call this program is going to make is done.
+      *> ---------------------------------------------------------------
+       9500-Save-Error-Context.
+           IF NOT Drv-Abort-Error
+              MOVE 'Y' TO Drv-Err-Sw
+              MOVE SCB-Filename TO Drv-Err-Filename
+              MOVE SCB-Function TO Drv-Err-Function
+              MOVE SCB-Mode TO Drv-Err-Mode
+              MOVE SCB-Delimiter-Mode TO Drv-Err-Delimiter-Mode
+              MOVE SCB-Offset TO Drv-Err-Offset
+              MOVE SCB-Return-Code TO Drv-Err-Return-Code
+              MOVE SCB-Severity TO Drv-Err-Severity
+              MOVE SCB-Calling-Program TO Drv-Err-Calling-Program
+           END-IF
+           .
+       9500-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 9000-Report-Deferred-Error - the last thing this program does
+      *> if 9500-Save-Error-Context ever fired: restore the saved
+      *> context into Streamio-CB and call STREAMIOError with it.
+      *> ---------------------------------------------------------------
+       9000-Report-Deferred-Error.
+           IF Drv-Abort-Error
+              MOVE Drv-Err-Filename TO SCB-Filename
+              MOVE Drv-Err-Function TO SCB-Function
+              MOVE Drv-Err-Mode TO SCB-Mode
+              MOVE Drv-Err-Delimiter-Mode TO SCB-Delimiter-Mode
+              MOVE Drv-Err-Offset TO SCB-Offset
+              MOVE Drv-Err-Return-Code TO SCB-Return-Code
+              MOVE Drv-Err-Severity TO SCB-Severity
+              MOVE Drv-Err-Calling-Program TO SCB-Calling-Program
+              CALL "STREAMIOError" USING Streamio-CB
+           END-IF
+           .
+       9000-Exit.
+           EXIT.
+
+       STRMDRV-ERROR-ENTRY.
+       COPY "STREAMIOError.cpy".
