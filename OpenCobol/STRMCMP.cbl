@@ -0,0 +1,345 @@
+      *> ***************************************************************
+      *> ** Program:  STRMCMP.cbl                                     **
+      *> ** Author:   Gary L. Cutler                                  **
+      *> **           CutlerGL@gmail.com                              **
+      *> **                                                           **
+      *> ** STRMCMP is a shop-standard file-compare/reconciliation    **
+      *> ** utility built on the STREAMIO subroutine.  It opens two   **
+      *> ** delimited files already sorted in ascending order by a    **
+      *> ** shared key, match-merges them by that key, and reports    **
+      *> ** records found only in the first file, only in the second, **
+      *> ** matched exactly, or matched by key but changed elsewhere  **
+      *> ** in the record.                                            **
+      *> **                                                           **
+      *> ** Parameters (via ACCEPT FROM COMMAND-LINE, space-          **
+      *> ** separated):                                               **
+      *> **    file-a file-b [key-start [key-length]]                 **
+      *> ** key-start defaults to 1.  key-length defaults to the full **
+      *> ** record, which makes the key comparison an exact whole-    **
+      *> ** record comparison - there's no separate "changed fields"  **
+      *> ** case unless a key narrower than the record is given.      **
+      *> **                                                           **
+      *> ** Both files are opened read-only, Unix-delimited; a real   **
+      *> ** I/O error (anything but end of file) on either one ends   **
+      *> ** the comparison, but STREAMIOError itself isn't called     **
+      *> ** until every other STREAMIO call this run is going to make **
+      *> ** (the remaining close-downs) is already done - calling it  **
+      *> ** any earlier and then still calling STREAMIO again         **
+      *> ** afterward for cleanup hangs this platform's runtime.      **
+      *> **                                                           **
+      *> ** Modification History:                                     **
+      *> ** Date       Init  Description                              **
+      *> ** ---------- ----  --------------------------------------- **
+      *> ** 2026-08-09  GLC  Original.                                **
+      *> ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRMCMP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  Cmp-Parm-Line                        PIC X(256).
+       01  Cmp-File-A                           PIC X(256).
+       01  Cmp-File-B                           PIC X(256).
+       01  Cmp-Key-Start-Parm                   PIC X(05) VALUE SPACES.
+       01  Cmp-Key-Length-Parm                  PIC X(05) VALUE SPACES.
+       01  Cmp-Key-Start                        PIC 9(05) VALUE 1.
+       01  Cmp-Key-Length                       PIC 9(05) VALUE 0.
+
+       01  Cmp-Handle-A                         PIC X(4) COMP-X.
+       01  Cmp-Handle-B                         PIC X(4) COMP-X.
+       01  Cmp-Rec-A                            PIC X(32767)
+                                                 VALUE SPACES.
+       01  Cmp-Rec-B                            PIC X(32767)
+                                                 VALUE SPACES.
+
+       01  Cmp-Eof-A-Sw                         PIC X(1) VALUE 'N'.
+           88 Cmp-Eof-A                         VALUE 'Y'.
+       01  Cmp-Eof-B-Sw                         PIC X(1) VALUE 'N'.
+           88 Cmp-Eof-B                         VALUE 'Y'.
+
+       01  Cmp-Match-Count                      PIC 9(07) VALUE 0.
+       01  Cmp-Changed-Count                    PIC 9(07) VALUE 0.
+       01  Cmp-Only-A-Count                     PIC 9(07) VALUE 0.
+       01  Cmp-Only-B-Count                     PIC 9(07) VALUE 0.
+
+      *> ---------------------------------------------------------------
+      *> The context of the first real I/O error hit this run, held
+      *> here until 9000-Report-Deferred-Error calls STREAMIOError
+      *> with it as the very last thing this program does.
+      *> ---------------------------------------------------------------
+       01  Cmp-Err-Sw                           PIC X(1) VALUE 'N'.
+           88 Cmp-Abort-Error                   VALUE 'Y'.
+       01  Cmp-Err-Filename                     PIC X(256).
+       01  Cmp-Err-Function                     PIC X(2).
+       01  Cmp-Err-Mode                         PIC X(1).
+       01  Cmp-Err-Delimiter-Mode               PIC X(1).
+       01  Cmp-Err-Offset                       PIC X(8) COMP-X.
+       01  Cmp-Err-Return-Code                  USAGE BINARY-LONG.
+       01  Cmp-Err-Severity                     PIC X(1).
+       01  Cmp-Err-Calling-Program              PIC X(8).
+
+       COPY "STREAMIOcb.cpy".
+       COPY "STREAMIORec.cpy".
+       COPY "STREAMIOErrWS.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-Mainline.
+           PERFORM 1000-Initialize THRU 1000-Exit
+           PERFORM 2000-Open-Files THRU 2000-Exit
+           IF SCB-Return-Code = 0
+              PERFORM 2500-Prime-First-Records THRU 2500-Exit
+              PERFORM 3000-Compare-Loop THRU 3000-Exit
+                 UNTIL Cmp-Eof-A AND Cmp-Eof-B
+              PERFORM 4000-Close-Files THRU 4000-Exit
+           END-IF
+           PERFORM 8000-Print-Summary THRU 8000-Exit
+           PERFORM 9000-Report-Deferred-Error THRU 9000-Exit
+           GOBACK
+           .
+
+      *> ---------------------------------------------------------------
+      *> 1000-Initialize - parse the command line.  key-start/length
+      *> are optional; a blank key-length (or an explicit 0) means
+      *> "use the whole record as the key".
+      *> ---------------------------------------------------------------
+       1000-Initialize.
+           ACCEPT Cmp-Parm-Line FROM COMMAND-LINE
+           UNSTRING Cmp-Parm-Line DELIMITED BY ALL SPACE
+               INTO Cmp-File-A, Cmp-File-B,
+                    Cmp-Key-Start-Parm, Cmp-Key-Length-Parm
+           END-UNSTRING
+           IF Cmp-Key-Start-Parm NOT = SPACES
+              COMPUTE Cmp-Key-Start =
+                 FUNCTION NUMVAL(Cmp-Key-Start-Parm)
+           END-IF
+           IF Cmp-Key-Length-Parm NOT = SPACES
+              COMPUTE Cmp-Key-Length =
+                 FUNCTION NUMVAL(Cmp-Key-Length-Parm)
+           END-IF
+           IF Cmp-Key-Length = 0
+              MOVE LENGTH OF Streamio-Record-Data TO Cmp-Key-Length
+           END-IF
+           MOVE 'Y' TO SCB-Abend-On-Error
+           .
+       1000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 2000-Open-Files - open both inputs, closing A again if B
+      *> fails so we don't leak a handle on the way out.
+      *> ---------------------------------------------------------------
+       2000-Open-Files.
+           MOVE Cmp-File-A TO SCB-Filename
+           MOVE 'I' TO SCB-Mode
+           MOVE 'O ' TO SCB-Function
+           MOVE 'U' TO SCB-Delimiter-Mode
+           MOVE 'ASCII' TO SCB-Codepage
+           MOVE 'STRMCMP' TO SCB-Calling-Program
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code NOT = 0
+              PERFORM 9500-Save-Error-Context THRU 9500-Exit
+              GO TO 2000-Exit
+           END-IF
+           MOVE SCB-Handle TO Cmp-Handle-A
+
+           MOVE Cmp-File-B TO SCB-Filename
+           MOVE 'O ' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code NOT = 0
+              PERFORM 9500-Save-Error-Context THRU 9500-Exit
+              MOVE Cmp-Handle-A TO SCB-Handle
+              MOVE 'C ' TO SCB-Function
+              CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+              MOVE 99 TO SCB-Return-Code
+              GO TO 2000-Exit
+           END-IF
+           MOVE SCB-Handle TO Cmp-Handle-B
+           .
+       2000-Exit.
+           EXIT.
+
+       2500-Prime-First-Records.
+           PERFORM 3100-Read-Next-A THRU 3100-Exit
+           PERFORM 3200-Read-Next-B THRU 3200-Exit
+           .
+       2500-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3000-Compare-Loop - classic match-merge by key.  The side
+      *> that's already exhausted never wins a key comparison, so its
+      *> branch is tested first.
+      *> ---------------------------------------------------------------
+       3000-Compare-Loop.
+           EVALUATE TRUE
+              WHEN Cmp-Eof-A
+                 PERFORM 3500-Report-Only-In-B THRU 3500-Exit
+                 PERFORM 3200-Read-Next-B THRU 3200-Exit
+              WHEN Cmp-Eof-B
+                 PERFORM 3400-Report-Only-In-A THRU 3400-Exit
+                 PERFORM 3100-Read-Next-A THRU 3100-Exit
+              WHEN Cmp-Rec-A(Cmp-Key-Start:Cmp-Key-Length) <
+                   Cmp-Rec-B(Cmp-Key-Start:Cmp-Key-Length)
+                 PERFORM 3400-Report-Only-In-A THRU 3400-Exit
+                 PERFORM 3100-Read-Next-A THRU 3100-Exit
+              WHEN Cmp-Rec-A(Cmp-Key-Start:Cmp-Key-Length) >
+                   Cmp-Rec-B(Cmp-Key-Start:Cmp-Key-Length)
+                 PERFORM 3500-Report-Only-In-B THRU 3500-Exit
+                 PERFORM 3200-Read-Next-B THRU 3200-Exit
+              WHEN OTHER
+                 PERFORM 3600-Report-Match-Or-Changed THRU 3600-Exit
+                 PERFORM 3100-Read-Next-A THRU 3100-Exit
+                 PERFORM 3200-Read-Next-B THRU 3200-Exit
+           END-EVALUATE
+           .
+       3000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3100/3200-Read-Next-x - read the next record from the given
+      *> side, restoring its saved handle into the shared control
+      *> block first.  End of file just sets the side's switch; any
+      *> other non-zero return is a real I/O error.
+      *> ---------------------------------------------------------------
+       3100-Read-Next-A.
+           MOVE Cmp-Handle-A TO SCB-Handle
+           MOVE 'RD' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           EVALUATE TRUE
+              WHEN SCB-Return-Code = 0
+                 MOVE Streamio-Record-Data TO Cmp-Rec-A
+              WHEN SCB-Return-Code = 10
+                 MOVE 'Y' TO Cmp-Eof-A-Sw
+                 MOVE SPACES TO Cmp-Rec-A
+              WHEN OTHER
+                 PERFORM 9500-Save-Error-Context THRU 9500-Exit
+                 MOVE 'Y' TO Cmp-Eof-A-Sw
+                 MOVE 'Y' TO Cmp-Eof-B-Sw
+                 MOVE SPACES TO Cmp-Rec-A
+           END-EVALUATE
+           .
+       3100-Exit.
+           EXIT.
+
+       3200-Read-Next-B.
+           MOVE Cmp-Handle-B TO SCB-Handle
+           MOVE 'RD' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           EVALUATE TRUE
+              WHEN SCB-Return-Code = 0
+                 MOVE Streamio-Record-Data TO Cmp-Rec-B
+              WHEN SCB-Return-Code = 10
+                 MOVE 'Y' TO Cmp-Eof-B-Sw
+                 MOVE SPACES TO Cmp-Rec-B
+              WHEN OTHER
+                 PERFORM 9500-Save-Error-Context THRU 9500-Exit
+                 MOVE 'Y' TO Cmp-Eof-A-Sw
+                 MOVE 'Y' TO Cmp-Eof-B-Sw
+                 MOVE SPACES TO Cmp-Rec-B
+           END-EVALUATE
+           .
+       3200-Exit.
+           EXIT.
+
+       3400-Report-Only-In-A.
+           DISPLAY "ONLY IN A: " FUNCTION TRIM(Cmp-Rec-A, TRAILING)
+           ADD 1 TO Cmp-Only-A-Count
+           .
+       3400-Exit.
+           EXIT.
+
+       3500-Report-Only-In-B.
+           DISPLAY "ONLY IN B: " FUNCTION TRIM(Cmp-Rec-B, TRAILING)
+           ADD 1 TO Cmp-Only-B-Count
+           .
+       3500-Exit.
+           EXIT.
+
+       3600-Report-Match-Or-Changed.
+           IF Cmp-Rec-A = Cmp-Rec-B
+              ADD 1 TO Cmp-Match-Count
+           ELSE
+              DISPLAY "CHANGED A: " FUNCTION TRIM(Cmp-Rec-A, TRAILING)
+              DISPLAY "CHANGED B: " FUNCTION TRIM(Cmp-Rec-B, TRAILING)
+              ADD 1 TO Cmp-Changed-Count
+           END-IF
+           .
+       3600-Exit.
+           EXIT.
+
+       4000-Close-Files.
+           MOVE Cmp-Handle-A TO SCB-Handle
+           MOVE 'C ' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           MOVE Cmp-Handle-B TO SCB-Handle
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           .
+       4000-Exit.
+           EXIT.
+
+       8000-Print-Summary.
+           DISPLAY "STREAMIO FILE COMPARE SUMMARY"
+           DISPLAY "FILE A: " FUNCTION TRIM(Cmp-File-A, TRAILING)
+           DISPLAY "FILE B: " FUNCTION TRIM(Cmp-File-B, TRAILING)
+           DISPLAY " "
+           DISPLAY "MATCHED . . . . . . . . " Cmp-Match-Count
+           DISPLAY "CHANGED . . . . . . . . " Cmp-Changed-Count
+           DISPLAY "ONLY IN A . . . . . . . " Cmp-Only-A-Count
+           DISPLAY "ONLY IN B . . . . . . . " Cmp-Only-B-Count
+           IF Cmp-Only-A-Count > 0 OR Cmp-Only-B-Count > 0
+              OR Cmp-Changed-Count > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+       8000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 9500-Save-Error-Context - remember the first real I/O error
+      *> this run, for 9000-Report-Deferred-Error to act on once every
+      *> other STREAMIO call this program is going to make is done.
+      *> ---------------------------------------------------------------
+       9500-Save-Error-Context.
+           IF NOT Cmp-Abort-Error
+              MOVE 'Y' TO Cmp-Err-Sw
+              MOVE SCB-Filename TO Cmp-Err-Filename
+              MOVE SCB-Function TO Cmp-Err-Function
+              MOVE SCB-Mode TO Cmp-Err-Mode
+              MOVE SCB-Delimiter-Mode TO Cmp-Err-Delimiter-Mode
+              MOVE SCB-Offset TO Cmp-Err-Offset
+              MOVE SCB-Return-Code TO Cmp-Err-Return-Code
+              MOVE SCB-Severity TO Cmp-Err-Severity
+              MOVE SCB-Calling-Program TO Cmp-Err-Calling-Program
+           END-IF
+           .
+       9500-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 9000-Report-Deferred-Error - the last thing this program does
+      *> if 9500-Save-Error-Context ever fired: restore the saved
+      *> context into Streamio-CB and call STREAMIOError with it.
+      *> ---------------------------------------------------------------
+       9000-Report-Deferred-Error.
+           IF Cmp-Abort-Error
+              MOVE Cmp-Err-Filename TO SCB-Filename
+              MOVE Cmp-Err-Function TO SCB-Function
+              MOVE Cmp-Err-Mode TO SCB-Mode
+              MOVE Cmp-Err-Delimiter-Mode TO SCB-Delimiter-Mode
+              MOVE Cmp-Err-Offset TO SCB-Offset
+              MOVE Cmp-Err-Return-Code TO SCB-Return-Code
+              MOVE Cmp-Err-Severity TO SCB-Severity
+              MOVE Cmp-Err-Calling-Program TO SCB-Calling-Program
+              CALL "STREAMIOError" USING Streamio-CB
+           END-IF
+           .
+       9000-Exit.
+           EXIT.
+
+       STRMCMP-ERROR-ENTRY.
+       COPY "STREAMIOError.cpy".
