@@ -0,0 +1,1257 @@
+      *> ***************************************************************
+      *> ** Program:  STREAMIO.cbl                                    **
+      *> ** Author:   Gary L. Cutler                                  **
+      *> **           CutlerGL@gmail.com                              **
+      *> **                                                           **
+      *> ** STREAMIO is a general-purpose stream-file I/O subroutine  **
+      *> ** built on top of the GnuCOBOL CBL_xxx_FILE system library  **
+      *> ** routines.  It lets a caller OPEN/READ/WRITE/CLOSE/DELETE  **
+      *> ** a file by raw byte position instead of through a normal   **
+      *> ** FD, which is handy for delimiter-terminated extract files **
+      *> ** and for fixed-length binary interchange files alike.      **
+      *> **                                                           **
+      *> ** Calling convention:                                       **
+      *> **    CALL "STREAMIO" USING Streamio-CB, Streamio-Record     **
+      *> ** where Streamio-CB is the control block described in       **
+      *> ** STREAMIOcb.cpy and Streamio-Record is the data buffer     **
+      *> ** described in STREAMIORec.cpy.  The caller sets SCB-Mode,  **
+      *> ** SCB-Function, SCB-Filename, etc. before each call and     **
+      *> ** inspects SCB-Return-Code (and, on error, calls            **
+      *> ** STREAMIOError - see STREAMIOError.cpy) afterward.         **
+      *> **                                                           **
+      *> ** Modification History:                                     **
+      *> ** Date       Init  Description                              **
+      *> ** ---------- ----  --------------------------------------- **
+      *> ** 2026-08-09  GLC  Original - Open/Close/Read/Write/Delete, **
+      *> **                  including append-only open mode and     **
+      *> **                  bytes-transferred reporting.             **
+      *> ** 2026-08-09  GLC  Added optional checkpoint/restart        **
+      *> **                  support for stream reads (SCB-           **
+      *> **                  Checkpoint-Interval/SCB-Resume-Offset).  **
+      *> ** 2026-08-09  GLC  Added optional output buffering for      **
+      *> **                  high-volume writes (SCB-Buffer-Size),    **
+      *> **                  flushed automatically on close.          **
+      *> ** 2026-08-09  GLC  Added SCB-Lock-Mode (shared/exclusive)   **
+      *> **                  so concurrent jobs against a common      **
+      *> **                  file can be serialized on open.          **
+      *> ** 2026-08-09  GLC  Added an optional per-handle activity/   **
+      *> **                  audit trail (SCB-Audit-Trail), logged to **
+      *> **                  a shared daily file.                     **
+      *> ** 2026-08-09  GLC  Added Streamio-DELIM-None so a handle    **
+      *> **                  opened for fixed-length binary records   **
+      *> **                  rejects the delimited read/write         **
+      *> **                  functions instead of scanning CR/LF      **
+      *> **                  bytes out of packed-decimal data.        **
+      *> ** 2026-08-09  GLC  Added Streamio-FUNC-LIST-DIR so a job    **
+      *> **                  can enumerate files matching a wildcard  **
+      *> **                  pattern one at a time instead of needing **
+      *> **                  a hard-coded filename.                   **
+      *> ** 2026-08-09  GLC  Severity lookup now classifies the       **
+      *> **                  un-negated status; a real read error no  **
+      *> **                  longer reports as plain end of file;     **
+      *> **                  a seek now flushes and re-anchors a      **
+      *> **                  handle's pending output buffer; and a    **
+      *> **                  directory-listing pattern is validated   **
+      *> **                  before it reaches the shell.             **
+      *> ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STREAMIO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *> ---------------------------------------------------------------
+      *> CBL_xxx_FILE access/deny mode literals.
+      *> ---------------------------------------------------------------
+       01  Strm-Cbl-Constants.
+           05 Strm-Access-Input                 PIC X(1) COMP-X VALUE 1.
+           05 Strm-Access-Output                PIC X(1) COMP-X VALUE 2.
+           05 Strm-Access-IO                    PIC X(1) COMP-X VALUE 3.
+           05 Strm-Deny-None                    PIC X(1) COMP-X VALUE 0.
+           05 Strm-Deny-Write                   PIC X(1) COMP-X VALUE 2.
+           05 Strm-Deny-Read-Write              PIC X(1) COMP-X VALUE 3.
+           05 Strm-Device-Disk                  PIC X(1) COMP-X VALUE 0.
+           05 Strm-LF                           PIC X(1) VALUE X"0A".
+           05 Strm-CR                           PIC X(1) VALUE X"0D".
+
+      *> ---------------------------------------------------------------
+      *> One entry per currently-open SCB-Handle.  STREAMIO keeps all
+      *> of the state a plain byte-oriented CBL_xxx_FILE call doesn't
+      *> track for us: the current stream offset, the delimiter mode
+      *> in effect, and the running record count for the handle.
+      *> ---------------------------------------------------------------
+       01  Strm-Max-Handles                     PIC 9(03) VALUE 50.
+       01  Strm-Handle-Table.
+           05 Strm-Handle-Entry OCCURS 50 TIMES.
+              10 Strm-HT-In-Use                 PIC X(1) VALUE 'N'.
+                 88 Strm-HT-Active               VALUE 'Y'.
+              10 Strm-HT-Handle                 PIC X(4) COMP-X VALUE 0.
+              10 Strm-HT-Offset                 PIC X(8) COMP-X VALUE 0.
+              10 Strm-HT-Delim-Mode             PIC X(1) VALUE SPACE.
+              10 Strm-HT-Record-Count           PIC X(8) COMP-X VALUE 0.
+              10 Strm-HT-Codepage               PIC X(10) VALUE SPACES.
+              10 Strm-HT-Ckpt-Interval          PIC X(4) COMP-X VALUE 0.
+              10 Strm-HT-Ckpt-Due               PIC X(4) COMP-X VALUE 0.
+              10 Strm-HT-Ckpt-Filename          PIC X(256) VALUE
+                                                 SPACES.
+              10 Strm-HT-Buf-Size               PIC X(4) COMP-X VALUE 0.
+              10 Strm-HT-Buf-Len                PIC X(4) COMP-X VALUE 0.
+              10 Strm-HT-Buf-Start-Offset       PIC X(8) COMP-X VALUE 0.
+              10 Strm-HT-Buf-Data               PIC X(32767) VALUE
+                                                 SPACES.
+              10 Strm-HT-Audit-Sw               PIC X(1) VALUE 'N'.
+
+       01  Strm-Ckpt-Work.
+           05 Strm-Ckpt-Handle                  PIC X(4) COMP-X.
+           05 Strm-Ckpt-File-Offset             PIC X(8) COMP-X.
+           05 Strm-Ckpt-File-Size               PIC X(4) COMP-X.
+
+      *> ---------------------------------------------------------------
+      *> Staging area for 3900-Buffered-Write - the caller paragraph
+      *> moves the bytes to be written and their length in here before
+      *> PERFORMing it, the same shared-field "argument passing"
+      *> convention 1985-Write-Checkpoint's Strm-Ckpt-Work uses above.
+      *> ---------------------------------------------------------------
+       01  Strm-Buf-Work.
+           05 Strm-Buf-In-Data                  PIC X(32769).
+           05 Strm-Buf-In-Len                   PIC X(4) COMP-X.
+
+      *> ---------------------------------------------------------------
+      *> State for Streamio-FUNC-LIST-DIR.  There's no CBL_xxx_FILE
+      *> directory-scan routine on this platform, so 7010-Start-
+      *> Directory-Listing shells out to capture a wildcard match into
+      *> a process-private work file the very first time a pattern is
+      *> seen, and each subsequent call just reads the next line of it
+      *> - the same byte-at-a-time delimited-read technique 2100-Read-
+      *> Delimited uses against a caller's own handle, but against
+      *> this private listing file instead.  Only one enumeration is
+      *> tracked at a time, which matches how a caller actually drives
+      *> this function (repeated calls with the same SCB-Filename
+      *> pattern until end of list).
+      *> ---------------------------------------------------------------
+       01  Strm-Dir-Work.
+           05 Strm-Dir-Active-Sw                PIC X(1) VALUE 'N'.
+              88 Strm-Dir-Active                VALUE 'Y'.
+           05 Strm-Dir-Pattern                  PIC X(256) VALUE
+                                                 SPACES.
+           05 Strm-Dir-Listfile                 PIC X(256) VALUE
+                                                 SPACES.
+           05 Strm-Dir-Handle                   PIC X(4) COMP-X.
+           05 Strm-Dir-Offset                   PIC X(8) COMP-X.
+           05 Strm-Dir-Pid                      PIC 9(9).
+           05 Strm-Dir-Shell-Cmd                PIC X(400).
+           05 Strm-Dir-Val-Ix                   PIC 9(03) VALUE 0.
+           05 Strm-Dir-Val-Len                  PIC 9(03) VALUE 0.
+           05 Strm-Dir-Val-Sw                   PIC X(1) VALUE 'Y'.
+              88 Strm-Dir-Val-OK                 VALUE 'Y'.
+           05 Strm-Dir-Val-Char                 PIC X(1).
+              88 Strm-Dir-Val-Char-OK            VALUES 'A' THRU 'Z',
+                                                  'a' THRU 'z',
+                                                  '0' THRU '9',
+                                                  '.', '/', '_', '-',
+                                                  '*', '?', '[', ']',
+                                                  ':', SPACE.
+
+       01  Strm-Work.
+           05 Strm-Sub                          PIC 9(03) VALUE 0.
+           05 Strm-Found-Sw                     PIC X(1) VALUE 'N'.
+              88 Strm-Found                     VALUE 'Y'.
+           05 Strm-Cbl-Return                   PIC S9(9) COMP-5.
+           05 Strm-Access-Mode                  PIC X(1) COMP-X.
+           05 Strm-Deny-Mode                    PIC X(1) COMP-X.
+           05 Strm-File-Handle                  PIC X(4) COMP-X.
+           05 Strm-File-Offset                  PIC X(8) COMP-X.
+           05 Strm-File-Size                    PIC X(4) COMP-X.
+           05 Strm-Read-Flags                   PIC X(4) COMP-X VALUE 0.
+           05 Strm-Write-Flags                  PIC X(4) COMP-X VALUE 0.
+           05 Strm-One-Byte                     PIC X(1).
+           05 Strm-Rec-Len                      PIC X(8) COMP-X.
+           05 Strm-Done-Sw                      PIC X(1) VALUE 'N'.
+              88 Strm-Done                      VALUE 'Y'.
+           05 Strm-Eof-Sw                       PIC X(1) VALUE 'N'.
+              88 Strm-Eof                       VALUE 'Y'.
+           05 Strm-Rderr-Sw                     PIC X(1) VALUE 'N'.
+              88 Strm-Rderr                     VALUE 'Y'.
+           05 Strm-Rderr-RC                     PIC S9(9) COMP-5.
+
+      *> ---------------------------------------------------------------
+      *> FileStat-Msgs.cpy is built to classify a two-digit FILE STATUS
+      *> code; every SCB-Return-Code value this program sets (0, 10, 42,
+      *> 91, 99, or a negated CBL_xxx_FILE status) falls in that same
+      *> numbering, so it doubles as SCB-Severity's classifier too.  The
+      *> message/extended-status output of the copy isn't wanted here -
+      *> these fields just catch it.  The lookup itself must run against
+      *> the un-negated status (Strm-Sev-Lookup-Status), since a failing
+      *> CBL_xxx_FILE call leaves SCB-Return-Code negative and every
+      *> WHEN in FileStat-Msgs.cpy is a positive literal.
+      *> ---------------------------------------------------------------
+       01  Strm-Sev-Dummy-Msg                   PIC X(25).
+       01  Strm-Sev-Dummy-Msg2                  PIC X(40).
+       01  Strm-Sev-Dummy-Status2               PIC 9(02) VALUE 0.
+       01  Strm-Sev-Lookup-Status               PIC 9(04) VALUE 0.
+
+      *> ---------------------------------------------------------------
+      *> ASCII/EBCDIC (IBM CP037) translate tables, used with INSPECT
+      *> CONVERTING to support SCB-Codepage = EBCDIC.  Strm-Ascii-
+      *> Identity is built once at run time (byte N holds the value
+      *> N); Strm-Ebcdic-Table is its CP037 equivalent, byte for byte.
+      *> ---------------------------------------------------------------
+       01  Strm-CP-Tables-Built-Sw               PIC X(1) VALUE 'N'.
+           88 Strm-CP-Tables-Built                VALUE 'Y'.
+       01  Strm-CP-Ix                             PIC 9(03).
+       01  Strm-CP-Byte-Num                       PIC X(1) COMP-X.
+       01  Strm-CP-Byte-Chr REDEFINES Strm-CP-Byte-Num
+                                                   PIC X(1).
+       01  Strm-Ascii-Identity                    PIC X(256).
+       01  Strm-Ebcdic-Table                      PIC X(256).
+       01  Strm-Utf8-Bom                          PIC X(3) VALUE
+                                                   X"EFBBBF".
+       01  Strm-Bom-Check                         PIC X(3).
+
+       01  Strm-File-Details.
+           05 Strm-FD-Size                      PIC X(8) COMP-X.
+           05 Strm-FD-Date                      PIC X(4) COMP-X.
+           05 Strm-FD-Time                      PIC X(4) COMP-X.
+
+      *> ---------------------------------------------------------------
+      *> Working storage for 6000-Write-Audit-Entry, which appends one
+      *> line per audited call to a shared daily audit trail file, the
+      *> same CBL_xxx_FILE daily-log pattern STREAMIOError.cpy uses for
+      *> its own persistent error log.
+      *> ---------------------------------------------------------------
+       01  Strm-Audit-Work.
+           05 Strm-AL-Handle                    PIC X(4) COMP-X.
+           05 Strm-AL-Offset                    PIC X(8) COMP-X.
+           05 Strm-AL-Size                      PIC X(4) COMP-X.
+           05 Strm-AL-Return                    PIC S9(9) COMP-5.
+           05 Strm-AL-Filename                  PIC X(256).
+           05 Strm-AL-File-Details.
+              10 Strm-AL-FD-Size                PIC X(8) COMP-X.
+              10 Strm-AL-FD-Date                PIC X(4) COMP-X.
+              10 Strm-AL-FD-Time                PIC X(4) COMP-X.
+           05 Strm-AL-Current-Date              PIC X(21).
+           05 Strm-AL-Timestamp.
+              10 Strm-AL-YYYY                   PIC 9(4).
+              10 Strm-AL-MM                     PIC 9(2).
+              10 Strm-AL-DD                     PIC 9(2).
+              10 Strm-AL-HH                     PIC 9(2).
+              10 Strm-AL-MN                     PIC 9(2).
+              10 Strm-AL-SS                     PIC 9(2).
+           05 Strm-AL-RC-Display                PIC -(9)9.
+           05 Strm-AL-Rec                       PIC X(200).
+
+       LINKAGE SECTION.
+       COPY "STREAMIOcb.cpy".
+       COPY "STREAMIORec.cpy".
+
+       PROCEDURE DIVISION USING Streamio-CB, Streamio-Record.
+
+       0000-Main-Logic.
+           MOVE 0 TO SCB-Return-Code
+           MOVE 0 TO SCB-Bytes-Transferred
+           EVALUATE TRUE
+              WHEN Streamio-FUNC-OPEN
+                 PERFORM 1000-Open-File THRU 1000-Exit
+              WHEN Streamio-FUNC-READ-Delimited
+                 PERFORM 2100-Read-Delimited THRU 2100-Exit
+              WHEN Streamio-FUNC-READ
+                 PERFORM 2000-Read-Fixed THRU 2000-Exit
+              WHEN Streamio-FUNC-WRITE-Delimited
+                 PERFORM 3100-Write-Delimited THRU 3100-Exit
+              WHEN Streamio-FUNC-WRITE
+                 PERFORM 3000-Write-Fixed THRU 3000-Exit
+              WHEN Streamio-FUNC-SEEK
+                 PERFORM 2500-Seek-File THRU 2500-Exit
+              WHEN Streamio-FUNC-CLOSE
+                 PERFORM 4000-Close-File THRU 4000-Exit
+              WHEN Streamio-FUNC-DELETE
+                 PERFORM 5000-Delete-File THRU 5000-Exit
+              WHEN Streamio-FUNC-RENAME
+                 PERFORM 5500-Rename-File THRU 5500-Exit
+              WHEN Streamio-FUNC-LIST-DIR
+                 PERFORM 7000-List-Directory THRU 7000-Exit
+              WHEN OTHER
+                 MOVE 99 TO SCB-Return-Code
+           END-EVALUATE
+           COMPUTE Strm-Sev-Lookup-Status =
+              FUNCTION ABS(SCB-Return-Code)
+           COPY "FileStat-Msgs.cpy" REPLACING
+                                        STATUS BY Strm-Sev-Lookup-Status
+                                        MSG BY Strm-Sev-Dummy-Msg
+                                        STATUS2 BY
+                                           Strm-Sev-Dummy-Status2
+                                        MSG2 BY Strm-Sev-Dummy-Msg2
+                                        SEV BY SCB-Severity.
+           EVALUATE TRUE
+              WHEN Streamio-FUNC-OPEN
+                 IF Streamio-Audit-On
+                    PERFORM 6000-Write-Audit-Entry THRU 6000-Exit
+                 END-IF
+              WHEN Streamio-FUNC-READ-Delimited
+              WHEN Streamio-FUNC-READ
+              WHEN Streamio-FUNC-WRITE-Delimited
+              WHEN Streamio-FUNC-WRITE
+              WHEN Streamio-FUNC-CLOSE
+                 IF (Strm-Found AND
+                     Strm-HT-Audit-Sw(Strm-Sub) = 'Y')
+                    OR (NOT Strm-Found AND Streamio-Audit-On)
+                    PERFORM 6000-Write-Audit-Entry THRU 6000-Exit
+                 END-IF
+           END-EVALUATE
+           GOBACK
+           .
+
+      *> ---------------------------------------------------------------
+      *> 1000-Open-File - open SCB-Filename per SCB-Mode and allocate a
+      *> handle-table slot for it.  This system library's EXTEND access
+      *> mode isn't honored by CBL_OPEN_FILE on this platform, so append
+      *> mode opens I-O against an existing file and falls back to
+      *> OUTPUT (creating the file) when it isn't found yet; either way
+      *> 1950-Position-To-EOF below moves the handle's stream offset to
+      *> end-of-file before the caller's first write.
+      *> ---------------------------------------------------------------
+       1000-Open-File.
+           EVALUATE TRUE
+              WHEN Streamio-MODE-Input
+                 MOVE Strm-Access-Input TO Strm-Access-Mode
+              WHEN Streamio-MODE-Output
+                 MOVE Strm-Access-Output TO Strm-Access-Mode
+              WHEN Streamio-MODE-Both
+                 MOVE Strm-Access-IO TO Strm-Access-Mode
+              WHEN Streamio-MODE-Append
+                 MOVE Strm-Access-IO TO Strm-Access-Mode
+              WHEN OTHER
+                 MOVE Strm-Access-Input TO Strm-Access-Mode
+           END-EVALUATE
+           EVALUATE TRUE
+              WHEN Streamio-LOCK-Exclusive
+                 MOVE Strm-Deny-Read-Write TO Strm-Deny-Mode
+              WHEN Streamio-LOCK-Shared
+                 MOVE Strm-Deny-Write TO Strm-Deny-Mode
+              WHEN OTHER
+                 MOVE Strm-Deny-None TO Strm-Deny-Mode
+           END-EVALUATE
+           CALL "CBL_OPEN_FILE" USING SCB-Filename
+                                      Strm-Access-Mode
+                                      Strm-Deny-Mode
+                                      Strm-Device-Disk
+                                      Strm-File-Handle
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return = 35 AND Streamio-MODE-Append
+              MOVE Strm-Access-Output TO Strm-Access-Mode
+              CALL "CBL_OPEN_FILE" USING SCB-Filename
+                                         Strm-Access-Mode
+                                         Strm-Deny-Mode
+                                         Strm-Device-Disk
+                                         Strm-File-Handle
+              MOVE RETURN-CODE TO Strm-Cbl-Return
+           END-IF
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+              GO TO 1000-Exit
+           END-IF
+           PERFORM 1900-Allocate-Slot THRU 1900-Exit
+           IF NOT Strm-Found
+              MOVE 91 TO SCB-Return-Code
+              CALL "CBL_CLOSE_FILE" USING Strm-File-Handle
+              GO TO 1000-Exit
+           END-IF
+           MOVE Strm-File-Handle TO Strm-HT-Handle(Strm-Sub)
+           MOVE 0 TO Strm-HT-Offset(Strm-Sub)
+           MOVE 0 TO Strm-HT-Record-Count(Strm-Sub)
+           MOVE SCB-Delimiter-Mode TO Strm-HT-Delim-Mode(Strm-Sub)
+           MOVE SCB-Codepage TO Strm-HT-Codepage(Strm-Sub)
+           IF Streamio-Audit-On
+              MOVE 'Y' TO Strm-HT-Audit-Sw(Strm-Sub)
+           ELSE
+              MOVE 'N' TO Strm-HT-Audit-Sw(Strm-Sub)
+           END-IF
+           MOVE 'N' TO SCB-BOM-Present
+           IF Streamio-CP-EBCDIC
+              PERFORM 1290-Build-Codepage-Tables THRU 1290-Exit
+           END-IF
+           IF Streamio-MODE-Append
+              PERFORM 1950-Position-To-EOF THRU 1950-Exit
+           END-IF
+           IF Streamio-CP-UTF8 AND Streamio-MODE-Input
+              PERFORM 1970-Strip-Utf8-Bom THRU 1970-Exit
+           END-IF
+           MOVE SCB-Checkpoint-Interval
+                                    TO Strm-HT-Ckpt-Interval(Strm-Sub)
+           MOVE 0 TO Strm-HT-Ckpt-Due(Strm-Sub)
+           IF SCB-Checkpoint-Interval > 0
+              STRING FUNCTION TRIM(SCB-Filename, TRAILING) ".ckpt"
+                  DELIMITED BY SIZE
+                  INTO Strm-HT-Ckpt-Filename(Strm-Sub)
+              END-STRING
+           END-IF
+      *> A caller-supplied resume offset always wins over the normal
+      *> start-of-file/end-of-file/post-BOM positioning above, so a
+      *> restarted job picks up exactly where an earlier run's last
+      *> checkpoint left off.
+           IF SCB-Resume-Offset > 0
+              MOVE SCB-Resume-Offset TO Strm-HT-Offset(Strm-Sub)
+           END-IF
+           MOVE SCB-Buffer-Size TO Strm-HT-Buf-Size(Strm-Sub)
+           IF Strm-HT-Buf-Size(Strm-Sub) > 32767
+              MOVE 32767 TO Strm-HT-Buf-Size(Strm-Sub)
+           END-IF
+           MOVE 0 TO Strm-HT-Buf-Len(Strm-Sub)
+           MOVE Strm-HT-Offset(Strm-Sub)
+                                  TO Strm-HT-Buf-Start-Offset(Strm-Sub)
+           MOVE Strm-File-Handle TO SCB-Handle
+           MOVE Strm-HT-Offset(Strm-Sub) TO SCB-Offset
+           MOVE 0 TO SCB-Return-Code
+           .
+       1000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 1970-Strip-Utf8-Bom - a UTF-8 drop file may start with a
+      *> 3-byte byte-order-mark (EF BB BF).  Detect it and advance
+      *> past it so the caller's first READ starts at real data.
+      *> ---------------------------------------------------------------
+       1970-Strip-Utf8-Bom.
+           MOVE 0 TO Strm-File-Offset
+           MOVE 3 TO Strm-File-Size
+           CALL "CBL_READ_FILE" USING Strm-HT-Handle(Strm-Sub)
+                                      Strm-File-Offset
+                                      Strm-File-Size
+                                      Strm-Read-Flags
+                                      Strm-Bom-Check
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return = 0 AND Strm-Bom-Check = Strm-Utf8-Bom
+              MOVE 3 TO Strm-HT-Offset(Strm-Sub)
+              MOVE 'Y' TO SCB-BOM-Present
+           END-IF
+           .
+       1970-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 1900-Allocate-Slot - find a free handle-table entry.
+      *> ---------------------------------------------------------------
+       1900-Allocate-Slot.
+           MOVE 'N' TO Strm-Found-Sw
+           MOVE 0 TO Strm-Sub
+           PERFORM 1910-Check-Free-Slot THRU 1910-Exit
+              VARYING Strm-Sub FROM 1 BY 1
+              UNTIL Strm-Sub > Strm-Max-Handles OR Strm-Found
+      *> PERFORM ... VARYING tests UNTIL after bumping the subscript,
+      *> so on a match Strm-Sub is left one past the slot that was
+      *> actually found - back it up before the caller uses it.
+           IF Strm-Found
+              SUBTRACT 1 FROM Strm-Sub
+           END-IF
+           .
+       1900-Exit.
+           EXIT.
+
+       1910-Check-Free-Slot.
+           IF NOT Strm-HT-Active(Strm-Sub)
+              MOVE 'Y' TO Strm-HT-In-Use(Strm-Sub)
+              MOVE 'Y' TO Strm-Found-Sw
+           END-IF
+           .
+       1910-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 1950-Position-To-EOF - used only for append-mode opens, so a
+      *> freshly-opened handle's stream offset starts at end-of-file.
+      *> ---------------------------------------------------------------
+       1950-Position-To-EOF.
+           CALL "CBL_CHECK_FILE_EXIST" USING SCB-Filename
+                                             Strm-File-Details
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return = 0
+              MOVE Strm-FD-Size TO Strm-HT-Offset(Strm-Sub)
+           END-IF
+           .
+       1950-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 1290-Build-Codepage-Tables - one-time build of the ASCII
+      *> identity table and its CP037 EBCDIC equivalent, used by
+      *> 2700-Ascii-To-Ebcdic/2750-Ebcdic-To-Ascii.
+      *> ---------------------------------------------------------------
+       1290-Build-Codepage-Tables.
+           IF Strm-CP-Tables-Built
+              GO TO 1290-Exit
+           END-IF
+           PERFORM 1291-Set-Identity-Byte THRU 1291-Exit
+              VARYING Strm-CP-Ix FROM 1 BY 1 UNTIL Strm-CP-Ix > 256
+           MOVE X"00010203372D2E2F1605250B0C0D0E0F"
+               TO Strm-Ebcdic-Table(1:16)
+           MOVE X"101112133C3D322618193F271C1D1E1F"
+               TO Strm-Ebcdic-Table(17:16)
+           MOVE X"405A7F7B5B6C507D4D5D5C4E6B604B61"
+               TO Strm-Ebcdic-Table(33:16)
+           MOVE X"F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F"
+               TO Strm-Ebcdic-Table(49:16)
+           MOVE X"7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6"
+               TO Strm-Ebcdic-Table(65:16)
+           MOVE X"D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D"
+               TO Strm-Ebcdic-Table(81:16)
+           MOVE X"79818283848586878889919293949596"
+               TO Strm-Ebcdic-Table(97:16)
+           MOVE X"979899A2A3A4A5A6A7A8A9C04FD0A107"
+               TO Strm-Ebcdic-Table(113:16)
+           MOVE X"202122232415061728292A2B2C090A1B"
+               TO Strm-Ebcdic-Table(129:16)
+           MOVE X"30311A333435360838393A3B04143EFF"
+               TO Strm-Ebcdic-Table(145:16)
+           MOVE X"41AA4AB19FB26AB5BDB49A8A5FCAAFBC"
+               TO Strm-Ebcdic-Table(161:16)
+           MOVE X"908FEAFABEA0B6B39DDA9B8BB7B8B9AB"
+               TO Strm-Ebcdic-Table(177:16)
+           MOVE X"6465626663679E687471727378757677"
+               TO Strm-Ebcdic-Table(193:16)
+           MOVE X"AC69EDEEEBEFECBF80FDFEFBFCADAE59"
+               TO Strm-Ebcdic-Table(209:16)
+           MOVE X"4445424643479C485451525358555657"
+               TO Strm-Ebcdic-Table(225:16)
+           MOVE X"8C49CDCECBCFCCE170DDDEDBDC8D8EDF"
+               TO Strm-Ebcdic-Table(241:16)
+           MOVE 'Y' TO Strm-CP-Tables-Built-Sw
+           .
+       1290-Exit.
+           EXIT.
+
+       1291-Set-Identity-Byte.
+           COMPUTE Strm-CP-Byte-Num = Strm-CP-Ix - 1
+           MOVE Strm-CP-Byte-Chr TO Strm-Ascii-Identity(Strm-CP-Ix:1)
+           .
+       1291-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 1980-Check-Checkpoint-Due - called after every successful
+      *> read against a handle that has checkpointing turned on.
+      *> Writes the handle's current SCB-Offset to its restart file
+      *> every Strm-HT-Ckpt-Interval records, so a rerun can resume
+      *> close to where an earlier abend left off instead of at byte
+      *> zero.
+      *> ---------------------------------------------------------------
+       1980-Check-Checkpoint-Due.
+           IF Strm-HT-Ckpt-Interval(Strm-Sub) > 0
+              ADD 1 TO Strm-HT-Ckpt-Due(Strm-Sub)
+              IF Strm-HT-Ckpt-Due(Strm-Sub) >=
+                 Strm-HT-Ckpt-Interval(Strm-Sub)
+                 PERFORM 1985-Write-Checkpoint THRU 1985-Exit
+                 MOVE 0 TO Strm-HT-Ckpt-Due(Strm-Sub)
+              END-IF
+           END-IF
+           .
+       1980-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 1985-Write-Checkpoint - overwrite the handle's restart file
+      *> with its current offset, as a raw 8-byte binary value (the
+      *> same COMP-X layout as Strm-HT-Offset/SCB-Offset itself, so no
+      *> text conversion is needed on either end).
+      *> ---------------------------------------------------------------
+       1985-Write-Checkpoint.
+           CALL "CBL_OPEN_FILE" USING Strm-HT-Ckpt-Filename(Strm-Sub)
+                                      Strm-Access-Output
+                                      Strm-Deny-None
+                                      Strm-Device-Disk
+                                      Strm-Ckpt-Handle
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return = 0
+              MOVE 0 TO Strm-Ckpt-File-Offset
+              MOVE 8 TO Strm-Ckpt-File-Size
+              CALL "CBL_WRITE_FILE" USING Strm-Ckpt-Handle
+                                          Strm-Ckpt-File-Offset
+                                          Strm-Ckpt-File-Size
+                                          Strm-Write-Flags
+                                          Strm-HT-Offset(Strm-Sub)
+              CALL "CBL_CLOSE_FILE" USING Strm-Ckpt-Handle
+           END-IF
+           .
+       1985-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 1500-Find-Slot-By-Handle - locate the handle-table entry that
+      *> matches the caller's SCB-Handle.
+      *> ---------------------------------------------------------------
+       1500-Find-Slot-By-Handle.
+           MOVE 'N' TO Strm-Found-Sw
+           MOVE 0 TO Strm-Sub
+           PERFORM 1510-Check-Handle-Slot THRU 1510-Exit
+              VARYING Strm-Sub FROM 1 BY 1
+              UNTIL Strm-Sub > Strm-Max-Handles OR Strm-Found
+      *> Back Strm-Sub up to the matching slot - see the note in
+      *> 1900-Allocate-Slot.
+           IF Strm-Found
+              SUBTRACT 1 FROM Strm-Sub
+           END-IF
+           .
+       1500-Exit.
+           EXIT.
+
+       1510-Check-Handle-Slot.
+           IF Strm-HT-Active(Strm-Sub)
+              AND Strm-HT-Handle(Strm-Sub) = SCB-Handle
+                 MOVE 'Y' TO Strm-Found-Sw
+           END-IF
+           .
+       1510-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 2000-Read-Fixed - non-delimited read.  Until a fixed-length-
+      *> record mode is requested, reads the full size of the caller's
+      *> buffer.
+      *> ---------------------------------------------------------------
+       2000-Read-Fixed.
+           PERFORM 1500-Find-Slot-By-Handle THRU 1500-Exit
+           IF NOT Strm-Found
+              MOVE 42 TO SCB-Return-Code
+              GO TO 2000-Exit
+           END-IF
+           MOVE LENGTH OF Streamio-Record-Data TO Strm-File-Size
+           MOVE Strm-HT-Offset(Strm-Sub) TO Strm-File-Offset
+           CALL "CBL_READ_FILE" USING Strm-HT-Handle(Strm-Sub)
+                                      Strm-File-Offset
+                                      Strm-File-Size
+                                      Strm-Read-Flags
+                                      Streamio-Record-Data
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return NOT = 0
+              IF Strm-Cbl-Return = 10
+                 MOVE 10 TO SCB-Return-Code
+              ELSE
+                 COMPUTE SCB-Return-Code =
+                    0 - FUNCTION ABS(Strm-Cbl-Return)
+              END-IF
+              GO TO 2000-Exit
+           END-IF
+           ADD Strm-File-Size TO Strm-HT-Offset(Strm-Sub)
+           ADD 1 TO Strm-HT-Record-Count(Strm-Sub)
+           MOVE Strm-HT-Record-Count(Strm-Sub) TO SCB-Record-Count
+           MOVE Strm-File-Size TO SCB-Bytes-Transferred
+           MOVE Strm-HT-Offset(Strm-Sub) TO SCB-Offset
+           PERFORM 1980-Check-Checkpoint-Due THRU 1980-Exit
+           IF Strm-HT-Codepage(Strm-Sub) = 'EBCDIC'
+              INSPECT Streamio-Record-Data
+                 CONVERTING Strm-Ebcdic-Table TO Strm-Ascii-Identity
+           END-IF
+           MOVE 0 TO SCB-Return-Code
+           .
+       2000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 2100-Read-Delimited - reads one byte at a time until the
+      *> delimiter for the handle's mode is found (LF for Unix,
+      *> CRLF for Windows - the trailing CR is stripped) or end of
+      *> file is reached.
+      *> ---------------------------------------------------------------
+       2100-Read-Delimited.
+           PERFORM 1500-Find-Slot-By-Handle THRU 1500-Exit
+           IF NOT Strm-Found
+              MOVE 42 TO SCB-Return-Code
+              GO TO 2100-Exit
+           END-IF
+           IF Strm-HT-Delim-Mode(Strm-Sub) = 'N' OR 'n'
+              MOVE 39 TO SCB-Return-Code
+              GO TO 2100-Exit
+           END-IF
+           MOVE SPACES TO Streamio-Record-Data
+           MOVE 0 TO Strm-Rec-Len
+           MOVE Strm-HT-Offset(Strm-Sub) TO Strm-File-Offset
+           MOVE 'N' TO Strm-Done-Sw
+           MOVE 'N' TO Strm-Eof-Sw
+           MOVE 'N' TO Strm-Rderr-Sw
+           PERFORM 2110-Read-One-Byte THRU 2110-Exit
+              UNTIL Strm-Done
+           IF Strm-Rderr
+              MOVE Strm-Rderr-RC TO SCB-Return-Code
+              GO TO 2100-Exit
+           END-IF
+           IF Strm-Eof AND Strm-Rec-Len = 0
+              MOVE 10 TO SCB-Return-Code
+           ELSE
+              MOVE 0 TO SCB-Return-Code
+              MOVE Strm-Rec-Len TO SCB-Bytes-Transferred
+              ADD 1 TO Strm-HT-Record-Count(Strm-Sub)
+              MOVE Strm-HT-Record-Count(Strm-Sub) TO SCB-Record-Count
+              PERFORM 1980-Check-Checkpoint-Due THRU 1980-Exit
+           END-IF
+           MOVE Strm-HT-Offset(Strm-Sub) TO SCB-Offset
+           .
+       2100-Exit.
+           EXIT.
+
+       2110-Read-One-Byte.
+           MOVE 1 TO Strm-File-Size
+           CALL "CBL_READ_FILE" USING Strm-HT-Handle(Strm-Sub)
+                                      Strm-File-Offset
+                                      Strm-File-Size
+                                      Strm-Read-Flags
+                                      Strm-One-Byte
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return NOT = 0
+              IF Strm-Cbl-Return = 10
+                 MOVE 'Y' TO Strm-Eof-Sw
+              ELSE
+                 MOVE 'Y' TO Strm-Rderr-Sw
+                 COMPUTE Strm-Rderr-RC =
+                    0 - FUNCTION ABS(Strm-Cbl-Return)
+              END-IF
+              MOVE 'Y' TO Strm-Done-Sw
+           ELSE
+              ADD 1 TO Strm-HT-Offset(Strm-Sub)
+              ADD 1 TO Strm-File-Offset
+              IF Strm-One-Byte = Strm-LF
+                 MOVE 'Y' TO Strm-Done-Sw
+                 IF Strm-HT-Delim-Mode(Strm-Sub) = 'W' OR 'w'
+                    IF Strm-Rec-Len > 0
+                       IF Streamio-Record-Data(Strm-Rec-Len:1) = Strm-CR
+                          SUBTRACT 1 FROM Strm-Rec-Len
+                       END-IF
+                    END-IF
+                 END-IF
+              ELSE
+                 ADD 1 TO Strm-Rec-Len
+                 MOVE Strm-One-Byte TO
+                    Streamio-Record-Data(Strm-Rec-Len:1)
+              END-IF
+           END-IF
+           .
+       2110-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 2500-Seek-File - reposition an open handle's stream offset to
+      *> SCB-Seek-Offset without closing and reopening the file.  No
+      *> I/O actually happens here beyond the flush below - CBL_READ_
+      *> FILE/CBL_WRITE_FILE are always given an explicit offset, so
+      *> moving the handle-table offset is all a seek needs to do.
+      *> Any bytes still sitting in the output buffer, though, are
+      *> anchored to the pre-seek start offset (see 3900-Buffered-
+      *> Write/3950-Flush-Buffer) and have to be written out before
+      *> that offset moves, the same as 4000-Close-File already does
+      *> before closing - otherwise a write issued after the seek
+      *> would land in the same in-memory buffer and eventually flush
+      *> at the stale pre-seek offset instead of the new one.
+      *> ---------------------------------------------------------------
+       2500-Seek-File.
+           PERFORM 1500-Find-Slot-By-Handle THRU 1500-Exit
+           IF NOT Strm-Found
+              MOVE 42 TO SCB-Return-Code
+              GO TO 2500-Exit
+           END-IF
+           PERFORM 3950-Flush-Buffer THRU 3950-Exit
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code =
+                 0 - FUNCTION ABS(Strm-Cbl-Return)
+              GO TO 2500-Exit
+           END-IF
+           MOVE SCB-Seek-Offset TO Strm-HT-Offset(Strm-Sub)
+           MOVE SCB-Seek-Offset TO Strm-HT-Buf-Start-Offset(Strm-Sub)
+           MOVE Strm-HT-Offset(Strm-Sub) TO SCB-Offset
+           MOVE 0 TO SCB-Return-Code
+           .
+       2500-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3000-Write-Fixed - non-delimited write of the full buffer.
+      *> ---------------------------------------------------------------
+       3000-Write-Fixed.
+           PERFORM 1500-Find-Slot-By-Handle THRU 1500-Exit
+           IF NOT Strm-Found
+              MOVE 42 TO SCB-Return-Code
+              GO TO 3000-Exit
+           END-IF
+           MOVE LENGTH OF Streamio-Record-Data TO Strm-File-Size
+           IF Strm-HT-Codepage(Strm-Sub) = 'EBCDIC'
+              INSPECT Streamio-Record-Data
+                 CONVERTING Strm-Ascii-Identity TO Strm-Ebcdic-Table
+           END-IF
+           MOVE Streamio-Record-Data TO Strm-Buf-In-Data
+           MOVE Strm-File-Size TO Strm-Buf-In-Len
+           PERFORM 3900-Buffered-Write THRU 3900-Exit
+           IF Strm-HT-Codepage(Strm-Sub) = 'EBCDIC'
+              INSPECT Streamio-Record-Data
+                 CONVERTING Strm-Ebcdic-Table TO Strm-Ascii-Identity
+           END-IF
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+              GO TO 3000-Exit
+           END-IF
+           ADD 1 TO Strm-HT-Record-Count(Strm-Sub)
+           MOVE Strm-HT-Record-Count(Strm-Sub) TO SCB-Record-Count
+           MOVE Strm-File-Size TO SCB-Bytes-Transferred
+           MOVE Strm-HT-Offset(Strm-Sub) TO SCB-Offset
+           MOVE 0 TO SCB-Return-Code
+           .
+       3000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3100-Write-Delimited - writes Streamio-Record-Data (trimmed
+      *> of trailing spaces) followed by the delimiter for the mode
+      *> in effect on this handle.
+      *> ---------------------------------------------------------------
+       3100-Write-Delimited.
+           PERFORM 1500-Find-Slot-By-Handle THRU 1500-Exit
+           IF NOT Strm-Found
+              MOVE 42 TO SCB-Return-Code
+              GO TO 3100-Exit
+           END-IF
+           IF Strm-HT-Delim-Mode(Strm-Sub) = 'N' OR 'n'
+              MOVE 39 TO SCB-Return-Code
+              GO TO 3100-Exit
+           END-IF
+           COMPUTE Strm-Rec-Len =
+              FUNCTION LENGTH(FUNCTION TRIM(Streamio-Record-Data,
+                 TRAILING))
+           IF Strm-Rec-Len = 0
+              MOVE 1 TO Strm-Rec-Len
+           END-IF
+           MOVE Streamio-Record-Data(1:Strm-Rec-Len) TO Strm-Buf-In-Data
+           MOVE Strm-Rec-Len TO Strm-Buf-In-Len
+           IF Strm-HT-Delim-Mode(Strm-Sub) = 'W' OR 'w'
+              MOVE Strm-CR TO
+                 Strm-Buf-In-Data(Strm-Buf-In-Len + 1:1)
+              ADD 1 TO Strm-Buf-In-Len
+           END-IF
+           MOVE Strm-LF TO Strm-Buf-In-Data(Strm-Buf-In-Len + 1:1)
+           ADD 1 TO Strm-Buf-In-Len
+           PERFORM 3900-Buffered-Write THRU 3900-Exit
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+              GO TO 3100-Exit
+           END-IF
+           ADD 1 TO Strm-HT-Record-Count(Strm-Sub)
+           MOVE Strm-HT-Record-Count(Strm-Sub) TO SCB-Record-Count
+           MOVE Strm-Rec-Len TO SCB-Bytes-Transferred
+           MOVE Strm-HT-Offset(Strm-Sub) TO SCB-Offset
+           MOVE 0 TO SCB-Return-Code
+           .
+       3100-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3900-Buffered-Write - writes Strm-Buf-In-Data(1:Strm-Buf-In-
+      *> Len) for the handle at Strm-Sub, honoring SCB-Buffer-Size (as
+      *> captured in Strm-HT-Buf-Size at open time).  A handle with no
+      *> buffering requested (the default) writes straight through, as
+      *> every write always did before this was added.  A buffered
+      *> handle instead accumulates bytes in Strm-HT-Buf-Data and only
+      *> calls CBL_WRITE_FILE when the buffer would overflow or the
+      *> file is closed (see 3950-Flush-Buffer), trading a little
+      *> latency on any one call for far fewer physical writes across
+      *> a high-volume run.  Either way Strm-HT-Offset is advanced as
+      *> if the bytes had already reached disk, so SCB-Offset always
+      *> reflects the logical stream position.  Strm-Cbl-Return comes
+      *> back 0 for success, matching a direct CBL_WRITE_FILE call, so
+      *> callers don't need to know which path was taken.
+      *> ---------------------------------------------------------------
+       3900-Buffered-Write.
+           IF Strm-HT-Buf-Size(Strm-Sub) = 0
+              MOVE Strm-HT-Offset(Strm-Sub) TO Strm-File-Offset
+              MOVE Strm-Buf-In-Len TO Strm-File-Size
+              CALL "CBL_WRITE_FILE" USING Strm-HT-Handle(Strm-Sub)
+                                          Strm-File-Offset
+                                          Strm-File-Size
+                                          Strm-Write-Flags
+                                          Strm-Buf-In-Data
+              MOVE RETURN-CODE TO Strm-Cbl-Return
+              IF Strm-Cbl-Return = 0
+                 ADD Strm-Buf-In-Len TO Strm-HT-Offset(Strm-Sub)
+              END-IF
+              GO TO 3900-Exit
+           END-IF
+           IF Strm-Buf-In-Len > Strm-HT-Buf-Size(Strm-Sub)
+              PERFORM 3950-Flush-Buffer THRU 3950-Exit
+              IF Strm-Cbl-Return NOT = 0
+                 GO TO 3900-Exit
+              END-IF
+              MOVE Strm-HT-Offset(Strm-Sub) TO Strm-File-Offset
+              MOVE Strm-Buf-In-Len TO Strm-File-Size
+              CALL "CBL_WRITE_FILE" USING Strm-HT-Handle(Strm-Sub)
+                                          Strm-File-Offset
+                                          Strm-File-Size
+                                          Strm-Write-Flags
+                                          Strm-Buf-In-Data
+              MOVE RETURN-CODE TO Strm-Cbl-Return
+              IF Strm-Cbl-Return = 0
+                 ADD Strm-Buf-In-Len TO Strm-HT-Offset(Strm-Sub)
+                 MOVE Strm-HT-Offset(Strm-Sub) TO
+                    Strm-HT-Buf-Start-Offset(Strm-Sub)
+              END-IF
+              GO TO 3900-Exit
+           END-IF
+           IF (Strm-HT-Buf-Len(Strm-Sub) + Strm-Buf-In-Len) >
+              Strm-HT-Buf-Size(Strm-Sub)
+              PERFORM 3950-Flush-Buffer THRU 3950-Exit
+              IF Strm-Cbl-Return NOT = 0
+                 GO TO 3900-Exit
+              END-IF
+           END-IF
+           MOVE Strm-Buf-In-Data(1:Strm-Buf-In-Len) TO
+              Strm-HT-Buf-Data(Strm-Sub)
+                 (Strm-HT-Buf-Len(Strm-Sub) + 1:Strm-Buf-In-Len)
+           ADD Strm-Buf-In-Len TO Strm-HT-Buf-Len(Strm-Sub)
+           ADD Strm-Buf-In-Len TO Strm-HT-Offset(Strm-Sub)
+           MOVE 0 TO Strm-Cbl-Return
+           .
+       3900-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3950-Flush-Buffer - physically writes out any bytes the
+      *> handle at Strm-Sub is still holding in Strm-HT-Buf-Data, then
+      *> empties it.  A no-op (Strm-Cbl-Return set to 0) when there's
+      *> nothing pending, so callers can PERFORM it unconditionally -
+      *> including 4000-Close-File, so a buffered handle never loses
+      *> its last partial buffer-full of records on close.
+      *> ---------------------------------------------------------------
+       3950-Flush-Buffer.
+           MOVE 0 TO Strm-Cbl-Return
+           IF Strm-HT-Buf-Len(Strm-Sub) > 0
+              MOVE Strm-HT-Buf-Start-Offset(Strm-Sub)
+                                            TO Strm-File-Offset
+              MOVE Strm-HT-Buf-Len(Strm-Sub) TO Strm-File-Size
+              CALL "CBL_WRITE_FILE" USING Strm-HT-Handle(Strm-Sub)
+                                          Strm-File-Offset
+                                          Strm-File-Size
+                                          Strm-Write-Flags
+                                          Strm-HT-Buf-Data(Strm-Sub)
+              MOVE RETURN-CODE TO Strm-Cbl-Return
+              IF Strm-Cbl-Return = 0
+                 MOVE 0 TO Strm-HT-Buf-Len(Strm-Sub)
+                 MOVE Strm-HT-Offset(Strm-Sub) TO
+                    Strm-HT-Buf-Start-Offset(Strm-Sub)
+              END-IF
+           END-IF
+           .
+       3950-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 4000-Close-File - close the file and free its handle-table
+      *> slot.
+      *> ---------------------------------------------------------------
+       4000-Close-File.
+           PERFORM 1500-Find-Slot-By-Handle THRU 1500-Exit
+           IF NOT Strm-Found
+              MOVE 42 TO SCB-Return-Code
+              GO TO 4000-Exit
+           END-IF
+           PERFORM 3950-Flush-Buffer THRU 3950-Exit
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+              CALL "CBL_CLOSE_FILE" USING Strm-HT-Handle(Strm-Sub)
+              MOVE 'N' TO Strm-HT-In-Use(Strm-Sub)
+              GO TO 4000-Exit
+           END-IF
+           CALL "CBL_CLOSE_FILE" USING Strm-HT-Handle(Strm-Sub)
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           MOVE 'N' TO Strm-HT-In-Use(Strm-Sub)
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+           ELSE
+              MOVE 0 TO SCB-Return-Code
+           END-IF
+           .
+       4000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 5000-Delete-File - delete SCB-Filename from disk.
+      *> ---------------------------------------------------------------
+       5000-Delete-File.
+           CALL "CBL_DELETE_FILE" USING SCB-Filename
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+           ELSE
+              MOVE 0 TO SCB-Return-Code
+           END-IF
+           .
+       5000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 5500-Rename-File - rename SCB-Filename to SCB-New-Filename,
+      *> e.g. for end-of-job cleanup that tags a processed input file
+      *> with a ".done" or date-stamped suffix so reruns skip it.
+      *> ---------------------------------------------------------------
+       5500-Rename-File.
+           CALL "CBL_RENAME_FILE" USING SCB-Filename SCB-New-Filename
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+           ELSE
+              MOVE 0 TO SCB-Return-Code
+           END-IF
+           .
+       5500-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 6000-Write-Audit-Entry - appends one line to a shared daily
+      *> audit trail (streamio_audit_YYYYMMDD.log) recording what this
+      *> call did: calling program, timestamp, filename, function,
+      *> mode, and return code.  This is opt-in per SCB-Audit-Trail,
+      *> which is cached per handle at open time (Strm-HT-Audit-Sw,
+      *> right alongside Strm-HT-Codepage/Strm-HT-Delim-Mode) so a job
+      *> only pays for it on the files it actually wants tracked.  The
+      *> open/append/close mechanics mirror STREAMIOError.cpy's own
+      *> persistent daily log.
+      *> ---------------------------------------------------------------
+       6000-Write-Audit-Entry.
+           MOVE FUNCTION CURRENT-DATE TO Strm-AL-Current-Date
+           MOVE Strm-AL-Current-Date(1:4) TO Strm-AL-YYYY
+           MOVE Strm-AL-Current-Date(5:2) TO Strm-AL-MM
+           MOVE Strm-AL-Current-Date(7:2) TO Strm-AL-DD
+           MOVE Strm-AL-Current-Date(9:2) TO Strm-AL-HH
+           MOVE Strm-AL-Current-Date(11:2) TO Strm-AL-MN
+           MOVE Strm-AL-Current-Date(13:2) TO Strm-AL-SS
+           MOVE SCB-Return-Code TO Strm-AL-RC-Display
+
+           STRING "streamio_audit_" DELIMITED BY SIZE
+                  Strm-AL-YYYY DELIMITED BY SIZE
+                  Strm-AL-MM DELIMITED BY SIZE
+                  Strm-AL-DD DELIMITED BY SIZE
+                  ".log" DELIMITED BY SIZE
+                  INTO Strm-AL-Filename
+           END-STRING
+
+           MOVE SPACES TO Strm-AL-Rec
+           STRING Strm-AL-YYYY "-" Strm-AL-MM "-" Strm-AL-DD " "
+                  Strm-AL-HH ":" Strm-AL-MN ":" Strm-AL-SS
+                  " PGM=" FUNCTION TRIM(SCB-Calling-Program, TRAILING)
+                  " FILE=" FUNCTION TRIM(SCB-Filename, TRAILING)
+                  " FUNC=" SCB-Function
+                  " MODE=" SCB-Mode
+                  " RC=" Strm-AL-RC-Display
+                  X"0A"
+                  DELIMITED BY SIZE
+                  INTO Strm-AL-Rec
+           END-STRING
+
+           CALL "CBL_OPEN_FILE" USING Strm-AL-Filename
+                                      Strm-Access-IO
+                                      Strm-Deny-None
+                                      Strm-Device-Disk
+                                      Strm-AL-Handle
+           MOVE RETURN-CODE TO Strm-AL-Return
+           IF Strm-AL-Return = 35
+              CALL "CBL_OPEN_FILE" USING Strm-AL-Filename
+                                         Strm-Access-Output
+                                         Strm-Deny-None
+                                         Strm-Device-Disk
+                                         Strm-AL-Handle
+              MOVE RETURN-CODE TO Strm-AL-Return
+           END-IF
+           IF Strm-AL-Return = 0
+              CALL "CBL_CHECK_FILE_EXIST" USING Strm-AL-Filename
+                                                Strm-AL-File-Details
+              MOVE RETURN-CODE TO Strm-AL-Return
+              IF Strm-AL-Return = 0
+                 MOVE Strm-AL-FD-Size TO Strm-AL-Offset
+              ELSE
+                 MOVE 0 TO Strm-AL-Offset
+              END-IF
+              COMPUTE Strm-AL-Size =
+                 FUNCTION LENGTH(FUNCTION TRIM(Strm-AL-Rec, TRAILING))
+              CALL "CBL_WRITE_FILE" USING Strm-AL-Handle
+                                          Strm-AL-Offset
+                                          Strm-AL-Size
+                                          Strm-Write-Flags
+                                          Strm-AL-Rec
+              CALL "CBL_CLOSE_FILE" USING Strm-AL-Handle
+           END-IF
+           .
+       6000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 7000-List-Directory - Streamio-FUNC-LIST-DIR.  SCB-Filename
+      *> carries a wildcard pattern (e.g. "/dropbox/VENDOR.*.DAT"); the
+      *> first call against a given pattern captures the matches, and
+      *> this and every following call with that same pattern returns
+      *> the next filename in SCB-Bytes-Transferred bytes of Streamio-
+      *> Record-Data until SCB-Return-Code comes back 10 (no more
+      *> matches), the same end-of-data convention 2100-Read-Delimited
+      *> already uses.
+      *> ---------------------------------------------------------------
+       7000-List-Directory.
+           IF NOT Strm-Dir-Active OR SCB-Filename NOT = Strm-Dir-Pattern
+              PERFORM 7010-Start-Directory-Listing THRU 7010-Exit
+              IF SCB-Return-Code NOT = 0
+                 GO TO 7000-Exit
+              END-IF
+           END-IF
+           PERFORM 7020-Next-Directory-Entry THRU 7020-Exit
+           .
+       7000-Exit.
+           EXIT.
+
+      *> 7010-Start-Directory-Listing - shells out to capture every
+      *> name matching SCB-Filename's wildcard into a process-private
+      *> work file, then opens that file for the byte-at-a-time reads
+      *> 7020-Next-Directory-Entry performs against it.
+       7010-Start-Directory-Listing.
+           IF Strm-Dir-Active
+              PERFORM 7040-Close-Directory-Listing THRU 7040-Exit
+           END-IF
+           MOVE SCB-Filename TO Strm-Dir-Pattern
+           PERFORM 7015-Validate-Dir-Pattern THRU 7015-Exit
+           IF NOT Strm-Dir-Val-OK
+              MOVE 31 TO SCB-Return-Code
+              GO TO 7010-Exit
+           END-IF
+           CALL "C$GETPID"
+           MOVE RETURN-CODE TO Strm-Dir-Pid
+           MOVE SPACES TO Strm-Dir-Listfile
+           STRING "streamio_dir_" DELIMITED BY SIZE
+                  Strm-Dir-Pid DELIMITED BY SIZE
+                  ".tmp" DELIMITED BY SIZE
+                  INTO Strm-Dir-Listfile
+           END-STRING
+           MOVE SPACES TO Strm-Dir-Shell-Cmd
+           STRING "ls -1d " DELIMITED BY SIZE
+                  FUNCTION TRIM(Strm-Dir-Pattern, TRAILING)
+                     DELIMITED BY SIZE
+                  " > " DELIMITED BY SIZE
+                  FUNCTION TRIM(Strm-Dir-Listfile, TRAILING)
+                     DELIMITED BY SIZE
+                  " 2>/dev/null" DELIMITED BY SIZE
+                  INTO Strm-Dir-Shell-Cmd
+           END-STRING
+           CALL "SYSTEM" USING Strm-Dir-Shell-Cmd
+           CALL "CBL_OPEN_FILE" USING Strm-Dir-Listfile
+                                      Strm-Access-Input
+                                      Strm-Deny-None
+                                      Strm-Device-Disk
+                                      Strm-Dir-Handle
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return NOT = 0
+              COMPUTE SCB-Return-Code = 0 - Strm-Cbl-Return
+              GO TO 7010-Exit
+           END-IF
+           MOVE 0 TO Strm-Dir-Offset
+           MOVE 'Y' TO Strm-Dir-Active-Sw
+           MOVE 0 TO SCB-Return-Code
+           .
+       7010-Exit.
+           EXIT.
+
+      *> 7015-Validate-Dir-Pattern - a caller-supplied pattern rides
+      *> unparsed into a shell command line in 7010, so every byte has
+      *> to be something a wildcard path expression can legitimately
+      *> contain; anything else (shell metacharacters such as ; | & $
+      *> ` or quotes) is rejected here instead of ever reaching the
+      *> shell.
+       7015-Validate-Dir-Pattern.
+           MOVE 'Y' TO Strm-Dir-Val-Sw
+           COMPUTE Strm-Dir-Val-Len =
+              FUNCTION LENGTH(FUNCTION TRIM(Strm-Dir-Pattern, TRAILING))
+           IF Strm-Dir-Val-Len = 0
+              MOVE 'N' TO Strm-Dir-Val-Sw
+           ELSE
+              MOVE 1 TO Strm-Dir-Val-Ix
+              PERFORM 7016-Check-One-Pattern-Byte THRU 7016-Exit
+                 UNTIL Strm-Dir-Val-Ix > Strm-Dir-Val-Len
+                    OR NOT Strm-Dir-Val-OK
+           END-IF
+           .
+       7015-Exit.
+           EXIT.
+
+       7016-Check-One-Pattern-Byte.
+           MOVE Strm-Dir-Pattern(Strm-Dir-Val-Ix:1) TO Strm-Dir-Val-Char
+           IF Strm-Dir-Val-Char-OK
+              ADD 1 TO Strm-Dir-Val-Ix
+           ELSE
+              MOVE 'N' TO Strm-Dir-Val-Sw
+           END-IF
+           .
+       7016-Exit.
+           EXIT.
+
+      *> 7020-Next-Directory-Entry - returns the next line of the
+      *> captured listing, one byte at a time, the same loop shape as
+      *> 2100-Read-Delimited/2110-Read-One-Byte.
+       7020-Next-Directory-Entry.
+           MOVE SPACES TO Streamio-Record-Data
+           MOVE 0 TO Strm-Rec-Len
+           MOVE Strm-Dir-Offset TO Strm-File-Offset
+           MOVE 'N' TO Strm-Done-Sw
+           MOVE 'N' TO Strm-Eof-Sw
+           MOVE 'N' TO Strm-Rderr-Sw
+           PERFORM 7030-Read-One-Dir-Byte THRU 7030-Exit
+              UNTIL Strm-Done
+           IF Strm-Rderr
+              PERFORM 7040-Close-Directory-Listing THRU 7040-Exit
+              MOVE Strm-Rderr-RC TO SCB-Return-Code
+              GO TO 7020-Exit
+           END-IF
+           IF Strm-Eof AND Strm-Rec-Len = 0
+              PERFORM 7040-Close-Directory-Listing THRU 7040-Exit
+              MOVE 10 TO SCB-Return-Code
+           ELSE
+              MOVE 0 TO SCB-Return-Code
+              MOVE Strm-Rec-Len TO SCB-Bytes-Transferred
+           END-IF
+           MOVE Strm-Dir-Offset TO SCB-Offset
+           .
+       7020-Exit.
+           EXIT.
+
+       7030-Read-One-Dir-Byte.
+           MOVE 1 TO Strm-File-Size
+           CALL "CBL_READ_FILE" USING Strm-Dir-Handle
+                                      Strm-File-Offset
+                                      Strm-File-Size
+                                      Strm-Read-Flags
+                                      Strm-One-Byte
+           MOVE RETURN-CODE TO Strm-Cbl-Return
+           IF Strm-Cbl-Return NOT = 0
+              IF Strm-Cbl-Return = 10
+                 MOVE 'Y' TO Strm-Eof-Sw
+              ELSE
+                 MOVE 'Y' TO Strm-Rderr-Sw
+                 COMPUTE Strm-Rderr-RC =
+                    0 - FUNCTION ABS(Strm-Cbl-Return)
+              END-IF
+              MOVE 'Y' TO Strm-Done-Sw
+           ELSE
+              ADD 1 TO Strm-Dir-Offset
+              ADD 1 TO Strm-File-Offset
+              IF Strm-One-Byte = Strm-LF
+                 MOVE 'Y' TO Strm-Done-Sw
+              ELSE
+                 ADD 1 TO Strm-Rec-Len
+                 MOVE Strm-One-Byte TO
+                    Streamio-Record-Data(Strm-Rec-Len:1)
+              END-IF
+           END-IF
+           .
+       7030-Exit.
+           EXIT.
+
+      *> 7040-Close-Directory-Listing - closes and removes the
+      *> process-private work file backing the current enumeration, so
+      *> a new SCB-Filename pattern (or the same one run again later)
+      *> starts clean.
+       7040-Close-Directory-Listing.
+           CALL "CBL_CLOSE_FILE" USING Strm-Dir-Handle
+           CALL "CBL_DELETE_FILE" USING Strm-Dir-Listfile
+           MOVE 'N' TO Strm-Dir-Active-Sw
+           .
+       7040-Exit.
+           EXIT.
