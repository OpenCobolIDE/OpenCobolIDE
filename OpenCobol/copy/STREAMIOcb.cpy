@@ -13,6 +13,7 @@
               88 Streamio-MODE-Input            VALUE 'I', 'i'.
               88 Streamio-MODE-Output           VALUE 'O', 'o'.
               88 Streamio-MODE-Both             VALUE 'B', 'b'.
+              88 Streamio-MODE-Append           VALUE 'A', 'a'.
            05 SCB-Function                      PIC X(2).
               88 Streamio-FUNC-CLOSE            VALUE 'C ', 'c '.
               88 Streamio-FUNC-DELETE           VALUE 'D ', 'd '.
@@ -23,12 +24,49 @@
               88 Streamio-FUNC-WRITE            VALUE 'W ', 'w '.
               88 Streamio-FUNC-WRITE-Delimited  VALUE 'WD', 'wd',
                                                       'wD', 'Wd'.
+              88 Streamio-FUNC-SEEK             VALUE 'SK', 'sk',
+                                                      'sK', 'Sk'.
+              88 Streamio-FUNC-RENAME           VALUE 'RN', 'rn',
+                                                      'rN', 'Rn'.
+              88 Streamio-FUNC-LIST-DIR         VALUE 'LD', 'ld',
+                                                      'lD', 'Ld'.
            05 SCB-Delimiter-Mode                PIC X(1).
               88 Streamio-DELIM-Unix            VALUE 'U', 'u'.
               88 Streamio-DELIM-Windows         VALUE 'W', 'w'.
+              88 Streamio-DELIM-None            VALUE 'N', 'n'.
            05 SCB-Offset                        PIC X(8) COMP-X.
            05 SCB-Error-Routine                 USAGE PROGRAM-POINTER.
            05 SCB-Error-Routine-Num REDEFINES SCB-Error-Routine
                                                 USAGE BINARY-LONG.
            05 SCB-Return-Code                   USAGE BINARY-LONG.
            05 SCB-Filename                      PIC X(256).
+           05 SCB-Bytes-Transferred             PIC X(8) COMP-X.
+           05 SCB-Seek-Offset                   PIC X(8) COMP-X.
+           05 SCB-Calling-Program               PIC X(8).
+           05 SCB-Codepage                      PIC X(10).
+              88 Streamio-CP-ASCII              VALUE 'ASCII'.
+              88 Streamio-CP-EBCDIC             VALUE 'EBCDIC'.
+              88 Streamio-CP-UTF8               VALUE 'UTF-8', 'UTF8'.
+           05 SCB-BOM-Present                   PIC X(1).
+              88 Streamio-BOM-Found             VALUE 'Y', 'y'.
+              88 Streamio-BOM-Not-Found         VALUE 'N', 'n'.
+           05 SCB-New-Filename                  PIC X(256).
+           05 SCB-Record-Count                  PIC X(8) COMP-X.
+           05 SCB-Severity                      PIC X(1).
+              88 Streamio-SEV-Info              VALUE 'I', 'i'.
+              88 Streamio-SEV-Warning           VALUE 'W', 'w'.
+              88 Streamio-SEV-Error             VALUE 'E', 'e'.
+              88 Streamio-SEV-Fatal             VALUE 'F', 'f'.
+           05 SCB-Abend-On-Error                PIC X(1).
+              88 Streamio-Abend-On-Error        VALUE 'Y', 'y'.
+              88 Streamio-No-Abend-On-Error     VALUE 'N', 'n'.
+           05 SCB-Checkpoint-Interval           PIC X(4) COMP-X.
+           05 SCB-Resume-Offset                 PIC X(8) COMP-X.
+           05 SCB-Buffer-Size                   PIC X(4) COMP-X.
+           05 SCB-Lock-Mode                     PIC X(1).
+              88 Streamio-LOCK-Shared           VALUE 'S', 's'.
+              88 Streamio-LOCK-Exclusive        VALUE 'X', 'x'.
+              88 Streamio-LOCK-None             VALUE 'N', 'n', SPACE.
+           05 SCB-Audit-Trail                   PIC X(1).
+              88 Streamio-Audit-On              VALUE 'Y', 'y'.
+              88 Streamio-Audit-Off             VALUE 'N', 'n', SPACE.
