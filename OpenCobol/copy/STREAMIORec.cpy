@@ -0,0 +1,14 @@
+      *> ***************************************************************
+      *> ** Author: Gary L. Cutler                                    **
+      *> **         CutlerGL@gmail.com                                **
+      *> **                                                           **
+      *> ** This copybook defines the generic data buffer passed as   **
+      *> ** the second argument to the STREAMIO subroutine             **
+      *> ** (STREAMIO.cbl), alongside the Streamio-CB control block.  **
+      *> ** Callers move their own record layout into                 **
+      *> ** Streamio-Record-Data before a WRITE/WRITE-Delimited call, **
+      *> ** and reference it after a READ/READ-Delimited call using   **
+      *> ** SCB-Bytes-Transferred to know how much of it is valid.    **
+      *> ***************************************************************
+       01  Streamio-Record.
+           05 Streamio-Record-Data              PIC X(32767).
