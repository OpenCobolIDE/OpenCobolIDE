@@ -3,11 +3,28 @@
       *> **         CutlerGL@gmail.com                                **
       *> **                                                           **
       *> ** This copybook defines an EVALUATE statement capable of    **
-      *> ** translating two-digit FILE-STATUS codes to a message.     **
+      *> ** translating two-digit FILE-STATUS codes to a message, and **
+      *> ** a second EVALUATE that adds a specific reason to that     **
+      *> ** message when the runtime has also set an extended         **
+      *> ** (status-key-2) status - this is how GnuCOBOL reports the  **
+      *> ** precise cause behind a "9x" status.                       **
       *> **                                                           **
       *> ** Use the REPLACING option to COPY to change the names of   **
-      *> ** the MSG and STATUS identifiers to the names your program  **
-      *> ** needs.                                                    **
+      *> ** the MSG, STATUS, MSG2 and STATUS2 identifiers to the      **
+      *> ** names your program needs.  STATUS2 should be declared as  **
+      *> ** the second identifier named on your SELECT's FILE STATUS  **
+      *> ** IS clause; MSG2 receives the extended reason text (blank  **
+      *> ** when the runtime didn't supply one).                      **
+      *> **                                                           **
+      *> ** A third EVALUATE classifies STATUS into a one-character   **
+      *> ** severity: I(nfo) for success and success-variant codes,   **
+      *> ** W(arning) for conditions a caller normally expects and    **
+      *> ** handles in-line (end of file, duplicate/invalid key),     **
+      *> ** E(rror) for an operation that failed outright, and        **
+      *> ** F(atal) for anything else, including statuses this table  **
+      *> ** doesn't recognize.  REPLACING identifier SEV supplies the **
+      *> ** one-character receiving field - SCB-Severity when paired  **
+      *> ** with STREAMIOError.cpy.                                   **
       *> ***************************************************************
            EVALUATE STATUS
                 WHEN 00 MOVE 'SUCCESS                  ' TO MSG   
@@ -39,5 +56,67 @@
                 WHEN 52 MOVE 'END-OF-PAGE              ' TO MSG 
                 WHEN 57 MOVE 'I/O LINAGE               ' TO MSG 
                 WHEN 61 MOVE 'FILE SHARING FAILURE     ' TO MSG 
-                WHEN 91 MOVE 'FILE NOT AVAILABLE       ' TO MSG    
+                WHEN 91 MOVE 'FILE NOT AVAILABLE       ' TO MSG
+           END-EVALUATE.
+
+      *> Extended (status-key-2) detail - GnuCOBOL populates this with
+      *> a more specific reason, chiefly alongside a 9x primary status.
+           MOVE SPACES TO MSG2
+           EVALUATE STATUS2
+                WHEN 00 CONTINUE
+                WHEN 01 MOVE 'FILE NOT FOUND / DEVICE NOT MOUNTED' TO
+                             MSG2
+                WHEN 02 MOVE 'PERMISSION DENIED BY OPERATING SYSTEM'
+                             TO MSG2
+                WHEN 03 MOVE 'TOO MANY FILES OPEN AT ONCE        ' TO
+                             MSG2
+                WHEN 04 MOVE 'FILENAME OR PATH TOO LONG          ' TO
+                             MSG2
+                WHEN 05 MOVE 'DEVICE OR RESOURCE BUSY            ' TO
+                             MSG2
+                WHEN 06 MOVE 'DISK FULL OR QUOTA EXCEEDED        ' TO
+                             MSG2
+                WHEN 07 MOVE 'RECORD DOES NOT MATCH FIXED SIZE   ' TO
+                             MSG2
+                WHEN 08 MOVE 'FILENAME SYNTAX INVALID FOR DEVICE ' TO
+                             MSG2
+                WHEN 09 MOVE 'INDEXED FILE CORRUPTED OR INVALID  ' TO
+                             MSG2
+                WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+      *> Severity classification, chiefly for STREAMIOError.cpy's
+      *> abend-on-error logic - see header comment above.
+           EVALUATE STATUS
+                WHEN 00 MOVE 'I' TO SEV
+                WHEN 02 MOVE 'I' TO SEV
+                WHEN 04 MOVE 'I' TO SEV
+                WHEN 05 MOVE 'I' TO SEV
+                WHEN 07 MOVE 'I' TO SEV
+                WHEN 10 MOVE 'W' TO SEV
+                WHEN 14 MOVE 'W' TO SEV
+                WHEN 21 MOVE 'W' TO SEV
+                WHEN 22 MOVE 'W' TO SEV
+                WHEN 23 MOVE 'W' TO SEV
+                WHEN 30 MOVE 'E' TO SEV
+                WHEN 31 MOVE 'E' TO SEV
+                WHEN 34 MOVE 'E' TO SEV
+                WHEN 35 MOVE 'E' TO SEV
+                WHEN 37 MOVE 'E' TO SEV
+                WHEN 38 MOVE 'E' TO SEV
+                WHEN 39 MOVE 'E' TO SEV
+                WHEN 41 MOVE 'E' TO SEV
+                WHEN 42 MOVE 'E' TO SEV
+                WHEN 43 MOVE 'E' TO SEV
+                WHEN 44 MOVE 'E' TO SEV
+                WHEN 46 MOVE 'E' TO SEV
+                WHEN 47 MOVE 'E' TO SEV
+                WHEN 48 MOVE 'E' TO SEV
+                WHEN 49 MOVE 'E' TO SEV
+                WHEN 51 MOVE 'E' TO SEV
+                WHEN 52 MOVE 'E' TO SEV
+                WHEN 57 MOVE 'E' TO SEV
+                WHEN 61 MOVE 'E' TO SEV
+                WHEN 91 MOVE 'F' TO SEV
+                WHEN OTHER MOVE 'F' TO SEV
            END-EVALUATE.
