@@ -0,0 +1,45 @@
+      *> ***************************************************************
+      *> ** Author: Gary L. Cutler                                    **
+      *> **         CutlerGL@gmail.com                                **
+      *> **                                                           **
+      *> ** Working-storage fields required by STREAMIOError.cpy.     **
+      *> ** Any program that COPYs STREAMIOError.cpy into its         **
+      *> ** PROCEDURE DIVISION must also COPY this copybook into its  **
+      *> ** WORKING-STORAGE SECTION.  STREAMIOError writes straight   **
+      *> ** to the daily log with the same CBL_xxx_FILE routines      **
+      *> ** STREAMIO.cbl itself uses, so no FILE-CONTROL/FD entries   **
+      *> ** are needed in the copying program.                        **
+      *> ***************************************************************
+       01  Strm-EL-Access-IO                    PIC X(1) COMP-X VALUE 3.
+       01  Strm-EL-Access-Output                PIC X(1) COMP-X VALUE 2.
+       01  Strm-EL-Deny-None                    PIC X(1) COMP-X VALUE 0.
+       01  Strm-EL-Device-Disk                  PIC X(1) COMP-X VALUE 0.
+       01  Strm-EL-Flags                        PIC X(4) COMP-X VALUE 0.
+       01  Strm-EL-Handle                       PIC X(4) COMP-X.
+       01  Strm-EL-Offset                       PIC X(8) COMP-X.
+       01  Strm-EL-Size                         PIC X(4) COMP-X.
+       01  Strm-EL-Return                       PIC S9(9) COMP-5.
+       01  Strm-EL-Filename                     PIC X(256).
+       01  Strm-EL-File-Details.
+           05 Strm-EL-FD-Size                   PIC X(8) COMP-X.
+           05 Strm-EL-FD-Date                   PIC X(4) COMP-X.
+           05 Strm-EL-FD-Time                   PIC X(4) COMP-X.
+       01  Strm-EL-Current-Date                 PIC X(21).
+       01  Strm-EL-Timestamp.
+           05 Strm-EL-Date.
+              10 Strm-EL-YYYY                   PIC 9(4).
+              10 Strm-EL-MM                     PIC 9(2).
+              10 Strm-EL-DD                     PIC 9(2).
+           05 Strm-EL-Time.
+              10 Strm-EL-HH                     PIC 9(2).
+              10 Strm-EL-MN                     PIC 9(2).
+              10 Strm-EL-SS                     PIC 9(2).
+       01  Strm-EL-RC-Display                   PIC -(9)9.
+       01  Strm-EL-Rec                          PIC X(200).
+
+      *> ---------------------------------------------------------------
+      *> Worst severity/return code seen so far by this job, used to
+      *> drive the abend-on-error RETURN-CODE logic - later, less
+      *> severe errors must not mask an earlier fatal one.
+      *> ---------------------------------------------------------------
+       01  Strm-EL-Worst-Abend-Code             PIC S9(4) COMP-5 VALUE 0.
