@@ -6,17 +6,125 @@
       *> ** with the STREAMIO subroutine (STREAMIO.cbl).  See the     **
       *> ** comments in that program for a description of the         **
       *> ** functionality provided by the STREAMIO package.           **
+      *> **                                                           **
+      *> ** COPY this into the PROCEDURE DIVISION of any program that **
+      *> ** calls STREAMIO; also COPY STREAMIOErrWS.cpy into that     **
+      *> ** program's WORKING-STORAGE SECTION and STREAMIOcb.cpy      **
+      *> ** wherever Streamio-CB is declared.                         **
+      *> **                                                           **
+      *> ** In addition to the SYSERR display, every call appends a   **
+      *> ** timestamped line to a shared daily error log               **
+      *> ** (streamio_error_YYYYMMDD.log in the current working       **
+      *> ** directory) so a night's failures can be reviewed in one   **
+      *> ** place after the batch window closes.                      **
+      *> **                                                           **
+      *> ** SCB-Severity (INFO/WARNING/ERROR/FATAL) and                **
+      *> ** SCB-Abend-On-Error let the caller distinguish a            **
+      *> ** recoverable condition from one that should fail the job.  **
+      *> ** When abend-on-error is requested, RETURN-CODE is raised   **
+      *> ** to a severity-scaled value - 4/8/16 for WARNING/ERROR/     **
+      *> ** FATAL - unless a worse condition already raised it        **
+      *> ** higher earlier in the run, so the job's final return code **
+      *> ** always reflects the worst thing that happened.            **
       *> ***************************************************************
        ENTRY "STREAMIOError"
        >>SOURCE FREE
        DISPLAY " "                                                  UPON SYSERR END-DISPLAY
        DISPLAY "*** STREAMIO ERROR ***"                             UPON SYSERR END-DISPLAY
        DISPLAY " "                                                  UPON SYSERR END-DISPLAY
+       DISPLAY "Program:     " FUNCTION TRIM(SCB-Calling-Program,TRAILING) UPON SYSERR END-DISPLAY
        DISPLAY "File:        " FUNCTION TRIM(SCB-Filename,TRAILING) UPON SYSERR END-DISPLAY
        DISPLAY "Function:    " SCB-Function                         UPON SYSERR END-DISPLAY
        DISPLAY "Mode:        " SCB-Mode                             UPON SYSERR END-DISPLAY
        DISPLAY "Delimiter:   " SCB-Delimiter-Mode                   UPON SYSERR END-DISPLAY
        DISPLAY "Offset:      " SCB-Offset                           UPON SYSERR END-DISPLAY
        DISPLAY "Return Code: " SCB-Return-Code                      UPON SYSERR END-DISPLAY
+       DISPLAY "Severity:    " SCB-Severity                         UPON SYSERR END-DISPLAY
+
+       MOVE FUNCTION CURRENT-DATE TO Strm-EL-Current-Date
+       MOVE Strm-EL-Current-Date(1:4) TO Strm-EL-YYYY
+       MOVE Strm-EL-Current-Date(5:2) TO Strm-EL-MM
+       MOVE Strm-EL-Current-Date(7:2) TO Strm-EL-DD
+       MOVE Strm-EL-Current-Date(9:2) TO Strm-EL-HH
+       MOVE Strm-EL-Current-Date(11:2) TO Strm-EL-MN
+       MOVE Strm-EL-Current-Date(13:2) TO Strm-EL-SS
+       MOVE SCB-Return-Code TO Strm-EL-RC-Display
+
+       STRING "streamio_error_" Strm-EL-Date DELIMITED BY SIZE
+              ".log" DELIMITED BY SIZE
+              INTO Strm-EL-Filename
+       END-STRING
+
+       MOVE SPACES TO Strm-EL-Rec
+       STRING Strm-EL-YYYY "-" Strm-EL-MM "-" Strm-EL-DD
+              " " Strm-EL-HH ":" Strm-EL-MN ":" Strm-EL-SS
+              " PGM="  FUNCTION TRIM(SCB-Calling-Program,TRAILING)
+              " FILE=" FUNCTION TRIM(SCB-Filename,TRAILING)
+              " FUNC=" SCB-Function
+              " MODE=" SCB-Mode
+              " SEV="  SCB-Severity
+              " RC="   Strm-EL-RC-Display
+              X"0A"
+              DELIMITED BY SIZE
+              INTO Strm-EL-Rec
+       END-STRING
+
+       CALL "CBL_OPEN_FILE" USING Strm-EL-Filename
+                                  Strm-EL-Access-IO
+                                  Strm-EL-Deny-None
+                                  Strm-EL-Device-Disk
+                                  Strm-EL-Handle
+       MOVE RETURN-CODE TO Strm-EL-Return
+       IF Strm-EL-Return = 35
+          CALL "CBL_OPEN_FILE" USING Strm-EL-Filename
+                                     Strm-EL-Access-Output
+                                     Strm-EL-Deny-None
+                                     Strm-EL-Device-Disk
+                                     Strm-EL-Handle
+          MOVE RETURN-CODE TO Strm-EL-Return
+       END-IF
+       IF Strm-EL-Return = 0
+          CALL "CBL_CHECK_FILE_EXIST" USING Strm-EL-Filename
+                                            Strm-EL-File-Details
+          MOVE RETURN-CODE TO Strm-EL-Return
+          IF Strm-EL-Return = 0
+             MOVE Strm-EL-FD-Size TO Strm-EL-Offset
+          ELSE
+             MOVE 0 TO Strm-EL-Offset
+          END-IF
+      *> Strm-EL-Rec already ends in X"0A", which FUNCTION TRIM leaves
+      *> alone (it only strips trailing spaces) - the delimiter is
+      *> already included in this length, so no + 1 is wanted here.
+          COMPUTE Strm-EL-Size =
+             FUNCTION LENGTH(FUNCTION TRIM(Strm-EL-Rec,TRAILING))
+          CALL "CBL_WRITE_FILE" USING Strm-EL-Handle
+                                      Strm-EL-Offset
+                                      Strm-EL-Size
+                                      Strm-EL-Flags
+                                      Strm-EL-Rec
+          CALL "CBL_CLOSE_FILE" USING Strm-EL-Handle
+       END-IF
+
+       IF Streamio-Abend-On-Error
+          EVALUATE TRUE
+             WHEN Streamio-SEV-Fatal
+                IF 16 > Strm-EL-Worst-Abend-Code
+                   MOVE 16 TO Strm-EL-Worst-Abend-Code
+                END-IF
+             WHEN Streamio-SEV-Error
+                IF 8 > Strm-EL-Worst-Abend-Code
+                   MOVE 8 TO Strm-EL-Worst-Abend-Code
+                END-IF
+             WHEN Streamio-SEV-Warning
+                IF 4 > Strm-EL-Worst-Abend-Code
+                   MOVE 4 TO Strm-EL-Worst-Abend-Code
+                END-IF
+             WHEN OTHER
+                IF 8 > Strm-EL-Worst-Abend-Code
+                   MOVE 8 TO Strm-EL-Worst-Abend-Code
+                END-IF
+          END-EVALUATE
+          MOVE Strm-EL-Worst-Abend-Code TO RETURN-CODE
+       END-IF
        .
        >>SOURCE FIXED
