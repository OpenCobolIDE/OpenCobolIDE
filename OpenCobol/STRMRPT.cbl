@@ -0,0 +1,270 @@
+      *> ***************************************************************
+      *> ** Program:  STRMRPT.cbl                                     **
+      *> ** Author:   Gary L. Cutler                                  **
+      *> **           CutlerGL@gmail.com                              **
+      *> **                                                           **
+      *> ** STRMRPT scans one day's STREAMIO error log                 **
+      *> ** (streamio_error_YYYYMMDD.log, written by STREAMIOError.cpy **
+      *> ** - see STREAMIO.cbl) and prints an exception summary: how   **
+      *> ** many log entries were written, broken down by severity    **
+      *> ** and by the calling program that hit the error.  Run it at **
+      *> ** the end of the batch window to get a single picture of    **
+      *> ** the night's failures instead of hunting through each      **
+      *> ** job's SYSERR.                                              **
+      *> **                                                           **
+      *> ** Parameter (optional, via ACCEPT FROM COMMAND-LINE):        **
+      *> **    a date in YYYYMMDD form.  Defaults to today's date.     **
+      *> **                                                            **
+      *> ** STRMRPT reads the log through STREAMIO itself rather than **
+      *> ** a plain COBOL FD, both to avoid duplicating STREAMIO's     **
+      *> ** line-delimiter handling and to exercise the same code      **
+      *> ** path every other STREAMIO caller does.                    **
+      *> **                                                           **
+      *> ** Modification History:                                     **
+      *> ** Date       Init  Description                              **
+      *> ** ---------- ----  --------------------------------------- **
+      *> ** 2026-08-09  GLC  Original.                                 **
+      *> ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STRMRPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  Rpt-Parm                             PIC X(08).
+       01  Rpt-Current-Date                     PIC X(21).
+       01  Rpt-Log-Date                         PIC X(08).
+       01  Rpt-Log-Filename                     PIC X(256).
+
+       01  Rpt-Done-Sw                          PIC X(1) VALUE 'N'.
+           88 Rpt-Done                          VALUE 'Y'.
+
+       01  Rpt-Line-Count                       PIC 9(07) VALUE 0.
+       01  Rpt-Sev-Counts.
+           05 Rpt-Sev-Info-Count                PIC 9(07) VALUE 0.
+           05 Rpt-Sev-Warning-Count             PIC 9(07) VALUE 0.
+           05 Rpt-Sev-Error-Count               PIC 9(07) VALUE 0.
+           05 Rpt-Sev-Fatal-Count               PIC 9(07) VALUE 0.
+           05 Rpt-Sev-Other-Count               PIC 9(07) VALUE 0.
+
+       01  Rpt-Max-Programs                     PIC 9(03) VALUE 50.
+       01  Rpt-Program-Count                    PIC 9(03) VALUE 0.
+       01  Rpt-Program-Table.
+           05 Rpt-Program-Entry OCCURS 50 TIMES.
+              10 Rpt-Pgm-Name                   PIC X(08) VALUE SPACES.
+              10 Rpt-Pgm-Errors                 PIC 9(07) VALUE 0.
+       01  Rpt-Sub                              PIC 9(03).
+       01  Rpt-Found-Sw                         PIC X(1) VALUE 'N'.
+           88 Rpt-Found                         VALUE 'Y'.
+
+       01  Rpt-Field-Timestamp                  PIC X(19).
+       01  Rpt-Field-Pgm                        PIC X(08).
+       01  Rpt-Field-File                       PIC X(80).
+       01  Rpt-Field-Func                       PIC X(02).
+       01  Rpt-Field-Mode                       PIC X(01).
+       01  Rpt-Field-Sev                        PIC X(01).
+       01  Rpt-Field-Rc                         PIC X(20).
+
+       01  Rpt-Heading-1                        PIC X(60) VALUE
+           'STREAMIO DAILY EXCEPTION SUMMARY'.
+       01  Rpt-Heading-2.
+           05 FILLER                            PIC X(10) VALUE
+              'LOG DATE: '.
+           05 Rpt-Heading-Date                  PIC X(08).
+       01  Rpt-Detail-Line.
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 Rpt-Detail-Pgm                    PIC X(08).
+           05 FILLER                            PIC X(04) VALUE SPACES.
+           05 Rpt-Detail-Count                  PIC ZZZ,ZZ9.
+
+       COPY "STREAMIOcb.cpy".
+       COPY "STREAMIORec.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-Mainline.
+           PERFORM 1000-Initialize THRU 1000-Exit
+           PERFORM 2000-Open-Log THRU 2000-Exit
+           IF SCB-Return-Code = 0
+              PERFORM 3000-Scan-Log THRU 3000-Exit
+                 UNTIL Rpt-Done
+              PERFORM 4000-Close-Log THRU 4000-Exit
+           END-IF
+           PERFORM 8000-Print-Report THRU 8000-Exit
+           GOBACK
+           .
+
+      *> ---------------------------------------------------------------
+      *> 1000-Initialize - figure out which day's log to read.
+      *> ---------------------------------------------------------------
+       1000-Initialize.
+           ACCEPT Rpt-Parm FROM COMMAND-LINE
+           IF Rpt-Parm = SPACES OR LOW-VALUES
+              MOVE FUNCTION CURRENT-DATE TO Rpt-Current-Date
+              MOVE Rpt-Current-Date(1:8) TO Rpt-Log-Date
+           ELSE
+              MOVE Rpt-Parm TO Rpt-Log-Date
+           END-IF
+           STRING "streamio_error_" Rpt-Log-Date DELIMITED BY SIZE
+                  ".log" DELIMITED BY SIZE
+                  INTO Rpt-Log-Filename
+           END-STRING
+           MOVE Rpt-Log-Date TO Rpt-Heading-Date
+           .
+       1000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 2000-Open-Log - open the day's error log for input.  If it
+      *> doesn't exist, that just means a clean night - report that
+      *> as zero exceptions rather than treating it as an error.
+      *> ---------------------------------------------------------------
+       2000-Open-Log.
+           MOVE Rpt-Log-Filename TO SCB-Filename
+           MOVE 'I' TO SCB-Mode
+           MOVE 'O ' TO SCB-Function
+           MOVE 'U' TO SCB-Delimiter-Mode
+           MOVE 'ASCII' TO SCB-Codepage
+           MOVE 'STRMRPT' TO SCB-Calling-Program
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code NOT = 0
+              MOVE 'Y' TO Rpt-Done-Sw
+           END-IF
+           .
+       2000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3000-Scan-Log - read one log line, tally it, and repeat.
+      *> ---------------------------------------------------------------
+       3000-Scan-Log.
+           MOVE 'RD' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           IF SCB-Return-Code NOT = 0
+              MOVE 'Y' TO Rpt-Done-Sw
+           ELSE
+              ADD 1 TO Rpt-Line-Count
+              PERFORM 3100-Parse-Line THRU 3100-Exit
+              PERFORM 3200-Tally-Severity THRU 3200-Exit
+              PERFORM 3300-Tally-Program THRU 3300-Exit
+           END-IF
+           .
+       3000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3100-Parse-Line - break a log line of the form
+      *>    YYYY-MM-DD HH:MM:SS PGM=xxx FILE=xxx FUNC=xx MODE=x SEV=x
+      *>    RC=nnn
+      *> into its fields.
+      *> ---------------------------------------------------------------
+       3100-Parse-Line.
+           MOVE SPACES TO Rpt-Field-Timestamp Rpt-Field-Pgm
+                          Rpt-Field-File Rpt-Field-Func
+                          Rpt-Field-Mode Rpt-Field-Sev Rpt-Field-Rc
+           UNSTRING Streamio-Record-Data
+               DELIMITED BY " PGM=" OR " FILE=" OR " FUNC="
+                           OR " MODE=" OR " SEV=" OR " RC="
+               INTO Rpt-Field-Timestamp, Rpt-Field-Pgm,
+                    Rpt-Field-File, Rpt-Field-Func,
+                    Rpt-Field-Mode, Rpt-Field-Sev, Rpt-Field-Rc
+           END-UNSTRING
+           .
+       3100-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3200-Tally-Severity.
+      *> ---------------------------------------------------------------
+       3200-Tally-Severity.
+           EVALUATE Rpt-Field-Sev
+              WHEN 'I' ADD 1 TO Rpt-Sev-Info-Count
+              WHEN 'W' ADD 1 TO Rpt-Sev-Warning-Count
+              WHEN 'E' ADD 1 TO Rpt-Sev-Error-Count
+              WHEN 'F' ADD 1 TO Rpt-Sev-Fatal-Count
+              WHEN OTHER ADD 1 TO Rpt-Sev-Other-Count
+           END-EVALUATE
+           .
+       3200-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 3300-Tally-Program - find (or add) this line's calling
+      *> program in the table and bump its error count.
+      *> ---------------------------------------------------------------
+       3300-Tally-Program.
+           MOVE 'N' TO Rpt-Found-Sw
+           MOVE 0 TO Rpt-Sub
+           PERFORM 3310-Check-Program-Slot THRU 3310-Exit
+              VARYING Rpt-Sub FROM 1 BY 1
+              UNTIL Rpt-Sub > Rpt-Program-Count OR Rpt-Found
+           IF NOT Rpt-Found AND Rpt-Program-Count < Rpt-Max-Programs
+              ADD 1 TO Rpt-Program-Count
+              MOVE Rpt-Field-Pgm TO Rpt-Pgm-Name(Rpt-Program-Count)
+              ADD 1 TO Rpt-Pgm-Errors(Rpt-Program-Count)
+           END-IF
+           .
+       3300-Exit.
+           EXIT.
+
+       3310-Check-Program-Slot.
+           IF Rpt-Pgm-Name(Rpt-Sub) = Rpt-Field-Pgm
+              ADD 1 TO Rpt-Pgm-Errors(Rpt-Sub)
+              MOVE 'Y' TO Rpt-Found-Sw
+           END-IF
+           .
+       3310-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 4000-Close-Log.
+      *> ---------------------------------------------------------------
+       4000-Close-Log.
+           MOVE 'C ' TO SCB-Function
+           CALL "STREAMIO" USING Streamio-CB, Streamio-Record
+           .
+       4000-Exit.
+           EXIT.
+
+      *> ---------------------------------------------------------------
+      *> 8000-Print-Report - write the summary to SYSOUT.
+      *> ---------------------------------------------------------------
+       8000-Print-Report.
+           DISPLAY Rpt-Heading-1
+           DISPLAY Rpt-Heading-2
+           DISPLAY " "
+           DISPLAY "TOTAL ENTRIES . . . . . " Rpt-Line-Count
+           DISPLAY "  INFO    . . . . . . . " Rpt-Sev-Info-Count
+           DISPLAY "  WARNING . . . . . . . " Rpt-Sev-Warning-Count
+           DISPLAY "  ERROR   . . . . . . . " Rpt-Sev-Error-Count
+           DISPLAY "  FATAL   . . . . . . . " Rpt-Sev-Fatal-Count
+           DISPLAY "  UNCLASSIFIED  . . . . " Rpt-Sev-Other-Count
+           DISPLAY " "
+           IF Rpt-Program-Count > 0
+              DISPLAY "ENTRIES BY CALLING PROGRAM:"
+              MOVE 0 TO Rpt-Sub
+              PERFORM 8100-Print-Program-Line THRU 8100-Exit
+                 VARYING Rpt-Sub FROM 1 BY 1
+                 UNTIL Rpt-Sub > Rpt-Program-Count
+           END-IF
+           IF Rpt-Sev-Fatal-Count > 0
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              IF Rpt-Sev-Error-Count > 0
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+           END-IF
+           .
+       8000-Exit.
+           EXIT.
+
+       8100-Print-Program-Line.
+           MOVE Rpt-Pgm-Name(Rpt-Sub) TO Rpt-Detail-Pgm
+           MOVE Rpt-Pgm-Errors(Rpt-Sub) TO Rpt-Detail-Count
+           DISPLAY Rpt-Detail-Line
+           .
+       8100-Exit.
+           EXIT.
